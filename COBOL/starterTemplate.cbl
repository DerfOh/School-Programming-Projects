@@ -1,6 +1,24 @@
 
+      *Starter template for a new batch job in this shop
+      *
+      *Modification History
+      *> filled in the blank stub with the shared banner-page header,
+      *>   the shared line-counter/page-break paragraph, and a
+      *>   standard more-records/read-loop skeleton (the same
+      *>   100-main / 200-process shape every job in this shop
+      *>   already follows), so a new job starts from something that
+      *>   actually runs instead of an empty shell that has to be
+      *>   reverse-engineered from CarRental.cbl every time.
+      *>   Rename program-id, file names, and record-in's layout for
+      *>   the new job; replace 200-process's body with the new job's
+      *>   real per-record logic; add copy EXCPSEL/EXCPFD/EXCPWS/EXCPPR
+      *>   too if the new job needs the shared exception log.
+      *> page-line-count was seeded at 2 after only line2-out had
+      *>   been written, breaking every page one line early -- seeded
+      *>   at 1 instead, so a job copy-pasted from this skeleton
+      *>   doesn't inherit the off-by-one.
        identification division.
-       program-id. cover.
+       program-id. starter.
        environment division.
 
        configuration section.
@@ -9,27 +27,65 @@
 
        input-output section.
        file-control.
+           select file-in assign to "FILEIN"
+                 organization is line sequential.
            select file-out assign to printer, "con".
 
        data division.
        file section.
+       fd  file-in label records are standard.
+      *Replace with the new job's real input record layout.
+       01  record-in               pic x(80).
+
        fd  file-out label records are omitted.
-       01  record-out   pic x(80).
+       01  record-out              pic x(80).
 
        working-storage section.
+       01 more-records pic x value 'y'.
 
+       copy BANNERWS.
+       copy PAGEBRKW.
 
-
-      * additional working storage to complete the cover sheet
+      *Replace with the new job's real column-header line; this is
+      *what PAGEBRKP's copy ... replacing re-prints on every page
+      *break.
+       01 line2-out.
+           05   filler    pic x(1) value spaces.
+           05   filler    pic x(79) value
+               'Replace line2-out with this job''s column headers'.
 
        procedure division.
        100-main-module.
+           open input file-in.
+           open output file-out.
 
+      *        the shop-standard banner page -- job name, real run
+      *        date/time, operator, and a batch-id -- then the
+      *        column-header line every detail line is printed under
+           move 'NEW JOB NAME        ' to banner-job-name.
+           move 'NJ0001' to banner-batch-id.
+           perform 8000-print-banner-page.
 
+           write record-out from line2-out after advancing 2 lines.
+           move 1 to page-line-count.
 
-      * additional write statement to complete the cover sheet
-
+           read file-in at end move 'n' to more-records.
+           perform 200-process until more-records = 'n'.
 
+           close file-in.
            close file-out.
            stop run.
 
+      *Replace this paragraph's body with the new job's real
+      *per-record processing; keep the PERFORM 8100-advance-line
+      *right after the detail WRITE so pagination keeps working.
+       200-process.
+           write record-out from record-in after advancing 1 line.
+           perform 8100-advance-line.
+           read file-in at end move 'n' to more-records.
+
+           copy BANNERPR.
+
+           copy PAGEBRKP replacing ==PAGE-HEADER== by ==line2-out==.
+
+       end program starter.
