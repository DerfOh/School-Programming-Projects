@@ -0,0 +1,22 @@
+      *> NAMESPLW.CPY
+      *> Shared customer/ship name-normalization working-storage.
+      *> COPY into WORKING-STORAGE SECTION alongside NAMESPLP.CPY's
+      *> paragraph.  Move the source text into namespl-full-name and
+      *> PERFORM 9500-normalize-name; results come back in
+      *> namespl-first-name / namespl-middle-name / namespl-last-name /
+      *> namespl-suffix.  Accepts either "Last, First Middle" or
+      *> "First Middle Last" text, with or without a trailing suffix
+      *> (Jr., Sr., II, III, IV).
+       01  namespl-full-name           pic x(35).
+       01  namespl-comma-rest          pic x(25).
+       01  namespl-first-name          pic x(15).
+       01  namespl-middle-name         pic x(15).
+       01  namespl-last-name           pic x(20).
+       01  namespl-suffix              pic x(5).
+       01  namespl-tally               pic 9(3) value 0.
+       01  namespl-word-count          pic 9(2) value 0.
+       01  namespl-words-table.
+           05  namespl-word            occurs 4 times pic x(20).
+       01  namespl-candidate-word      pic x(20).
+           88  namespl-is-suffix       values 'JR' 'JR.' 'SR' 'SR.'
+                                              'II' 'III' 'IV'.
