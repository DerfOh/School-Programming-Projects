@@ -0,0 +1,17 @@
+      *> PAGEBRKP.CPY
+      *> Shared line-counter / page-break paragraph.  PERFORM
+      *> 8100-advance-line instead of WRITE ... AFTER ADVANCING 1 LINE
+      *> for each detail line so a long run re-prints the column-header
+      *> block instead of scrolling it off the top of page one.
+      *> COPY ... REPLACING ==PAGE-HEADER== BY <column-header-01-name>
+      *> if the calling program's header record is not named line2-out.
+       8100-advance-line.
+           add 1 to page-line-count.
+           if page-line-count > page-max-lines
+               add 1 to page-number
+               move page-number to page-number-disp
+               write record-out from page-number-out
+                   after advancing page
+               write record-out from PAGE-HEADER after advancing 2 lines
+               move 2 to page-line-count
+           end-if.
