@@ -0,0 +1,11 @@
+      *> EXCPSEL.CPY
+      *> Shared exception-log file assignment.  COPY into FILE-CONTROL.
+      *> Logical DD-name "EXCPLOG" - point an environment variable of
+      *> the same name at today's shared log; defaults to a file of
+      *> that name in the run directory when the variable is not set.
+      *> FILE STATUS lets 8900-open-exception-log (EXCPPR.CPY) tell a
+      *> first-ever run, where EXCPLOG doesn't exist yet, from a real
+      *> open failure.
+           select exception-log assign to "EXCPLOG"
+                  organization is line sequential
+                  file status is excp-file-status.
