@@ -0,0 +1,42 @@
+      *> BANNERWS.CPY
+      *> Shared working-storage fields for the shop-standard banner
+      *> page printed at the top of every batch run.  COPY this into
+      *> WORKING-STORAGE SECTION, set banner-job-name and
+      *> banner-batch-id, then PERFORM the paragraph in BANNERPR.CPY.
+       01  banner-job-name             pic x(20).
+       01  banner-operator             pic x(8)  value 'BATCH'.
+       01  banner-batch-id             pic x(6).
+       01  banner-run-date-ccyymmdd.
+           05  banner-run-yyyy         pic 9(4).
+           05  banner-run-mm           pic 9(2).
+           05  banner-run-dd           pic 9(2).
+       01  banner-run-date-out         pic x(10).
+       01  banner-run-time-hhmmss.
+           05  banner-run-hh           pic 9(2).
+           05  banner-run-mi           pic 9(2).
+           05  banner-run-ss           pic 9(2).
+           05  filler                  pic 9(2).
+       01  banner-run-time-out         pic x(8).
+       01  banner-line-1.
+           05  filler                  pic x(1)  value spaces.
+           05  filler                  pic x(10) value 'Batch Job:'.
+           05  filler                  pic x(1)  value spaces.
+           05  banner-line-1-job       pic x(20).
+       01  banner-line-2.
+           05  filler                  pic x(1)  value spaces.
+           05  filler                  pic x(10) value 'Run Date :'.
+           05  filler                  pic x(1)  value spaces.
+           05  banner-line-2-date      pic x(10).
+           05  filler                  pic x(3)  value spaces.
+           05  filler                  pic x(9)  value 'Run Time:'.
+           05  filler                  pic x(1)  value spaces.
+           05  banner-line-2-time      pic x(8).
+       01  banner-line-3.
+           05  filler                  pic x(1)  value spaces.
+           05  filler                  pic x(10) value 'Operator :'.
+           05  filler                  pic x(1)  value spaces.
+           05  banner-line-3-oper      pic x(8).
+           05  filler                  pic x(3)  value spaces.
+           05  filler                  pic x(9)  value 'Batch-Id:'.
+           05  filler                  pic x(1)  value spaces.
+           05  banner-line-3-batch     pic x(6).
