@@ -0,0 +1,9 @@
+      *> EXCPWS.CPY
+      *> Shared exception-log working-storage.  COPY into
+      *> WORKING-STORAGE SECTION.  Set excp-this-job once (a VALUE
+      *> clause on a 01 item declared by the calling program is fine
+      *> too) before the first PERFORM 9000-log-exception.  Open the
+      *> file with PERFORM 8900-open-exception-log, not a bare OPEN
+      *> EXTEND -- see EXCPPR.CPY.
+       01  excp-this-job               pic x(12).
+       01  excp-file-status            pic x(2).
