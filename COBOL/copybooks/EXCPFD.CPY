@@ -0,0 +1,11 @@
+      *> EXCPFD.CPY
+      *> Shared exception-log record layout.  COPY into FILE SECTION.
+       fd  exception-log label records are standard.
+       01  exception-log-record.
+           05  excp-job-name           pic x(12).
+           05  filler                  pic x(1) value space.
+           05  excp-reason-code        pic x(4).
+           05  filler                  pic x(1) value space.
+           05  excp-reason-text        pic x(40).
+           05  filler                  pic x(1) value space.
+           05  excp-record-image       pic x(80).
