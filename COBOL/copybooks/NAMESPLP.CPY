@@ -0,0 +1,95 @@
+      *> NAMESPLP.CPY
+      *> Shared name-normalization paragraphs, grown out of the old
+      *> standalone STRING/UNSTRING demo.  Explicit TALLYING counts
+      *> drive every split instead of assuming a fixed word count, so
+      *> a missing middle name, a multi-word last name, or a trailing
+      *> suffix all land in the right field instead of misaligning
+      *> into whichever slot happened to be next.
+       9500-normalize-name.
+           move spaces to namespl-first-name  namespl-middle-name
+                          namespl-last-name   namespl-suffix
+                          namespl-comma-rest  namespl-words-table.
+           move 0 to namespl-tally namespl-word-count.
+
+           inspect namespl-full-name tallying namespl-tally
+               for all ','.
+
+           if namespl-tally > 0
+               unstring namespl-full-name delimited by ','
+                   into namespl-last-name namespl-comma-rest
+               end-unstring
+               unstring namespl-comma-rest delimited by all spaces
+                   into namespl-word (1) namespl-word (2)
+                        namespl-word (3)
+                   tallying in namespl-word-count
+               end-unstring
+               perform 9540-assign-comma-words
+           else
+               unstring namespl-full-name delimited by all spaces
+                   into namespl-word (1) namespl-word (2)
+                        namespl-word (3) namespl-word (4)
+                   tallying in namespl-word-count
+               end-unstring
+               perform 9550-assign-plain-words
+           end-if.
+
+      *    "Last, First [Middle] [Suffix]" -- words after the comma.
+       9540-assign-comma-words.
+           evaluate namespl-word-count
+               when 1
+                   move namespl-word (1) to namespl-first-name
+               when 2
+                   move namespl-word (1) to namespl-first-name
+                   move namespl-word (2) to namespl-candidate-word
+                   if namespl-is-suffix
+                       move namespl-word (2) to namespl-suffix
+                   else
+                       move namespl-word (2) to namespl-middle-name
+                   end-if
+               when other
+                   move namespl-word (1) to namespl-first-name
+                   move namespl-word (3) to namespl-candidate-word
+                   if namespl-is-suffix
+                       move namespl-word (2) to namespl-middle-name
+                       move namespl-word (3) to namespl-suffix
+                   else
+                       string namespl-word (2) delimited by space
+                              ' '               delimited by size
+                              namespl-candidate-word delimited by space
+                              into namespl-middle-name
+                   end-if
+           end-evaluate.
+
+      *    "First [Middle] Last [Suffix]" -- no comma present.
+       9550-assign-plain-words.
+           evaluate namespl-word-count
+               when 1
+                   move namespl-word (1) to namespl-last-name
+               when 2
+                   move namespl-word (1) to namespl-first-name
+                   move namespl-word (2) to namespl-last-name
+               when 3
+                   move namespl-word (3) to namespl-candidate-word
+                   if namespl-is-suffix
+                       move namespl-word (1) to namespl-first-name
+                       move namespl-word (2) to namespl-last-name
+                       move namespl-word (3) to namespl-suffix
+                   else
+                       move namespl-word (1) to namespl-first-name
+                       move namespl-word (2) to namespl-middle-name
+                       move namespl-word (3) to namespl-last-name
+                   end-if
+               when other
+                   move namespl-word (4) to namespl-candidate-word
+                   move namespl-word (1) to namespl-first-name
+                   move namespl-word (2) to namespl-middle-name
+                   if namespl-is-suffix
+                       move namespl-word (3) to namespl-last-name
+                       move namespl-word (4) to namespl-suffix
+                   else
+                       string namespl-word (3) delimited by space
+                              ' '              delimited by size
+                              namespl-word (4) delimited by space
+                              into namespl-last-name
+                   end-if
+           end-evaluate.
