@@ -0,0 +1,10 @@
+      *> PAGEBRKW.CPY
+      *> Shared page-break working-storage.  COPY into WORKING-STORAGE
+      *> SECTION alongside PAGEBRKP.CPY's paragraph.
+       01  page-line-count             pic 9(3) value 0.
+       01  page-number                 pic 9(3) value 1.
+       01  page-max-lines              pic 9(3) value 55.
+       01  page-number-out.
+           05  filler                  pic x(12) value 'Page Number:'.
+           05  filler                  pic x(1)  value spaces.
+           05  page-number-disp        pic zz9.
