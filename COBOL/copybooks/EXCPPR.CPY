@@ -0,0 +1,20 @@
+      *> EXCPPR.CPY
+      *> Shared exception-logging paragraphs.  PERFORM
+      *> 8900-open-exception-log from the job's 100-main in place of a
+      *> bare OPEN EXTEND -- EXCPLOG won't exist yet on a job's very
+      *> first run, and OPEN EXTEND aborts instead of creating it.
+      *> Then, for each exception, move excp-this-job,
+      *> excp-reason-code, excp-reason-text and excp-record-image
+      *> (the failing record, moved as group-to-group alphanumeric)
+      *> and PERFORM 9000-log-exception.
+       8900-open-exception-log.
+           open extend exception-log.
+           if excp-file-status not = '00'
+               open output exception-log
+               close exception-log
+               open extend exception-log
+           end-if.
+
+       9000-log-exception.
+           move excp-this-job to excp-job-name.
+           write exception-log-record.
