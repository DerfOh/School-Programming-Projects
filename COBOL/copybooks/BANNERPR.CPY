@@ -0,0 +1,29 @@
+      *> BANNERPR.CPY
+      *> Shop-standard banner-page paragraph.  COPY into the PROCEDURE
+      *> DIVISION and PERFORM 8000-print-banner-page once, after moving
+      *> a job title into banner-job-name and a run identifier into
+      *> banner-batch-id.  Uses the real run date/time instead of a
+      *> hardcoded literal baked in at compile time.
+       8000-print-banner-page.
+           accept banner-run-date-ccyymmdd from date yyyymmdd.
+           accept banner-run-time-hhmmss from time.
+           string banner-run-mm delimited by size
+                  '/'           delimited by size
+                  banner-run-dd delimited by size
+                  '/'           delimited by size
+                  banner-run-yyyy delimited by size
+                  into banner-run-date-out.
+           string banner-run-hh delimited by size
+                  ':'           delimited by size
+                  banner-run-mi delimited by size
+                  ':'           delimited by size
+                  banner-run-ss delimited by size
+                  into banner-run-time-out.
+           move banner-job-name      to banner-line-1-job.
+           move banner-run-date-out  to banner-line-2-date.
+           move banner-run-time-out  to banner-line-2-time.
+           move banner-operator      to banner-line-3-oper.
+           move banner-batch-id      to banner-line-3-batch.
+           write record-out from banner-line-1 after advancing page.
+           write record-out from banner-line-2 after advancing 1 lines.
+           write record-out from banner-line-3 after advancing 1 lines.
