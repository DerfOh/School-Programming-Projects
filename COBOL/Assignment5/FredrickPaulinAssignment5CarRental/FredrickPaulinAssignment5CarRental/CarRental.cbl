@@ -3,8 +3,10 @@
       *CIS-CSC 170 Assignment 5
       *Due: Mar 19
       *Car Rental
-       
+
       *--Variable Library--
+      *> cusomter-id: the id of the customer, looked up against the
+      *>    customer master file
       *> cusomter-name: the name of the customer
       *> car-make: the make of the car
       *> mileage: the milage of the car
@@ -14,7 +16,58 @@
       *> per-mile-charge: the total that the user was charged for miles
       *> per-day-charge: the total that the user was charged for the day
       *> state-tax: the total that the user was charged for tax
-      *> total-charge: the total that the user was charged for the rental
+      *> total-charge: the total that the user was charged for the
+      *> rental
+      *
+      *Modification History
+      *> customer-id added and cross-checked against a new
+      *>   CUSTOMER-MASTER file so an unknown customer on Rental.txt
+      *>   is flagged on an exception line instead of billed blind.
+      *> per-mile/per-day rates moved out of the car-make EVALUATE and
+      *>   into a keyed RATE-TABLE file so prices can be changed by
+      *>   editing data instead of recompiling; a car-make missing
+      *>   from the table is flagged instead of rented for free.
+      *> days split into contracted-days/actual-days and a damage-flag/
+      *>   damage-amount pair added so a late return or counter-reported
+      *>   damage bills a surcharge instead of being tracked on paper.
+      *> mileage-charged now uses one free-mileage allowance per
+      *>   days-band instead of an unconditional second mileage rule,
+      *>   and is floored at zero so it can never go negative.
+      *> added a trailing fleet-utilization summary, broken out by
+      *>   car-make, giving cars rented/days billed/miles billed/
+      *>   revenue for the run.
+      *> added a RESERVATION file cross-check so a return only bills
+      *>   if the customer actually reserved that car-make; a mismatch
+      *>   or missing reservation is flagged instead of billed.
+      *> added a checkpoint file written every CHECKPOINT-INTERVAL
+      *>   records so a run that dies partway through Rental.txt can
+      *>   be restarted from the last checkpoint instead of from
+      *>   scratch, without re-billing customers already printed.
+      *> state-tax is now looked up from a STATE-TAX-TABLE keyed by a
+      *>   new state-code field instead of a flat 6%, the same way
+      *>   shipLookupTable looks up its cargo-table-array; a state not
+      *>   in the table falls back to the old 6% default rate.
+      *> rate table now carries a weekly-rate per car-make; a rental
+      *>   of 7+ days bills at the weekly rate whenever it beats the
+      *>   per-day total, honoring the weekly promotion.
+      *> Rental.txt must now start with a control record naming the
+      *>   job it belongs to, checked in 100-main before any detail
+      *>   record is processed, so a file swapped with the apartment
+      *>   job's input is rejected instead of printing garbage.
+      *> replaced the hand-rolled student-info header with the shop's
+      *>   shared banner page (real run date instead of a hardcoded
+      *>   "Due: Mar 19" literal), added the shared page-break
+      *>   paragraph to the detail loop, normalized customer-name into
+      *>   First/Middle/Last with the shared name-splitting paragraph
+      *>   so the manifest can show a customer by last name, and now
+      *>   logs every exception record to the shared exception log.
+      *> exception log is now opened via 8900-open-exception-log
+      *>   instead of a bare OPEN EXTEND, so a first-ever run with no
+      *>   EXCPLOG yet doesn't abend; the header/customer/reservation/
+      *>   rate exception paragraphs now PERFORM 8100-advance-line
+      *>   after their WRITE, same as every detail-line paragraph, so
+      *>   an exception firing doesn't leave page-line-count out of
+      *>   sync with the physical page.
 
 
 
@@ -24,61 +77,185 @@
        environment division.
        input-output section.
 
-       
 
 
        file-control.
-           select file-in assign to disk 
-          "C:\Users\Fredrick\ownCloud\Programming\COBOL\Assignment5\Rental.txt"
+      *> Logical DD-name "RENTALIN" - operations points an
+      *> environment variable of the same name at tonight's
+      *> Rental.txt; falls back to a file named RENTALIN in the run
+      *> directory when the variable isn't set, so nothing here has
+      *> to be hand-edited to run the nightly batch.
+           select file-in assign to "RENTALIN"
                  organization is line  sequential.
            select file-out assign to printer, "con".
 
+           select customer-master assign to "CUSTMAST"
+                 organization is indexed
+                 access mode is random
+                 record key is cm-customer-id
+                 file status is cm-file-status.
+
+           select rate-table assign to "RATETAB"
+                 organization is indexed
+                 access mode is random
+                 record key is rt-car-make
+                 file status is rt-file-status.
+
+           select reservation assign to "RESVFILE"
+                 organization is indexed
+                 access mode is random
+                 record key is rv-customer-id
+                 file status is rv-file-status.
+
+      *> restart checkpoint - optional because a fresh run starts
+      *> with no checkpoint file on disk at all
+           select optional checkpoint-file assign to "CRCKPT"
+                 organization is line sequential
+                 file status is ckpt-file-status.
+
+      *> state-tax-table is loaded into state-tax-entry once at
+      *> 100-main and searched in memory, the same way
+      *> shipLookupTable loads and scans cargo-table-array
+           select state-tax-table assign to "STATETAX"
+                 organization is line sequential.
+
+           copy EXCPSEL.
+
 
        data division.
        file section.
        fd file-in label records are standard.
        01 record-in.
+           05 customer-id          pic x(6).
            05 customer-name       pic x(20).
            05 car-make         		pic x(4).
            05 mileage           	pic 9999v9.
-           05 days       	        pic 99.
-           
+           05 contracted-days      pic 99.
+           05 actual-days          pic 99.
+           05 damage-flag          pic x.
+               88 damage-reported      value 'y'.
+           05 damage-amount        pic 999v99.
+           05 state-code            pic x(2).
+
+      *Alternate view of record-in's first line - the control record
+      *every input file must lead with, naming the job it belongs to
+       01 file-in-control-record.
+           05 ctrl-job-id            pic x(10).
+           05 filler                 pic x(70).
+
 
        fd file-out label records are omitted.
        01 record-out pic x(80).
 
+       fd customer-master label records are standard.
+       01 customer-master-record.
+           05 cm-customer-id       pic x(6).
+           05 cm-customer-name     pic x(20).
+
+       fd rate-table label records are standard.
+       01 rate-table-record.
+           05 rt-car-make           pic x(4).
+           05 rt-per-mile-charge    pic 9v99.
+           05 rt-per-day-charge     pic 99v99.
+           05 rt-weekly-rate        pic 9999v99.
+
+       fd reservation label records are standard.
+       01 reservation-record.
+           05 rv-customer-id        pic x(6).
+           05 rv-car-make           pic x(4).
+
+       fd checkpoint-file label records are omitted.
+       01 checkpoint-record.
+           05 ckpt-record-count     pic 9(7).
+
+       fd state-tax-table label records are standard.
+       01 state-tax-table-record.
+           05 stt-state-code        pic x(2).
+           05 stt-tax-rate          pic v9999.
+
+       copy EXCPFD.
+
 
        working-storage section.
        01 more-records pic x value 'y'.
-       
-      *Declare variables that aren't read from input file 
+       01 cm-file-status pic xx.
+       01 customer-found-flag pic x value 'y'.
+           88 customer-found             value 'y'.
+           88 customer-not-found         value 'n'.
+       01 rt-file-status pic xx.
+       01 rate-found-flag pic x value 'y'.
+           88 rate-found                 value 'y'.
+           88 rate-not-found             value 'n'.
+       01 rv-file-status pic xx.
+       01 reservation-ok-flag pic x value 'n'.
+           88 reservation-ok             value 'y'.
+           88 reservation-not-ok         value 'n'.
+       01 ckpt-file-status pic xx.
+       01 checkpoint-interval pic 999 value 100.
+       01 since-last-checkpoint pic 999 value 0.
+       01 records-read-count pic 9(7) value 0.
+       01 restart-count pic 9(7) value 0.
+       01 skip-idx pic 9(7) value 0.
+       01 more-state-tax-recs pic x value 'y'.
+
+      *In-memory copy of state-tax-table, loaded once at 100-main
+       01 state-tax-table-ws.
+           05 state-tax-entry occurs 50 times.
+               10 stt-state         pic x(2).
+               10 stt-rate          pic v9999.
+       01 state-tax-count pic 99 value 0.
+       01 state-tax-idx pic 99 value 0.
+       01 state-tax-match-idx pic 99 value 0.
+       01 state-tax-found-flag pic x value 'n'.
+           88 state-tax-found        value 'y'.
+       01 default-state-tax-rate pic v9999 value .0600.
+       01 state-tax-rate pic v9999 value .0600.
+
+      *Declare variables that aren't read from input file
        01 days-charged pic 99.
        01 miles-charged pic 9999v9 value 0.00.
        01 per-mile-charge pic 9v99 value 0.00.
        01 per-day-charge pic 99v99 value 0.
        01 state-tax pic 9v99 value 0.00.
        01 total-charge pic 9999999v99 value 0.00.
-
-        
-
-      *Begin student info
-       01 header-info-out-line1.
-           05 filler pic x(1) value spaces.
-           05 filler pic x(15) value 'Fredrick Paulin'.
-           
-
-       01 header-info-out-line2.
-           05 filler pic x(1) value spaces.
-           05 filler pic x(24) value 'CIS-CSC 170 Assignment 5'.
-
-       01 header-info-out-line3.
-           05 filler pic x(1) value spaces.
-           05 filler pic x(11) value 'Due: Mar 19'.
-
-       01 header-info-out-line4.
-           05 filler pic x(1) value spaces.
-           05 filler pic x(10) value 'Car Rental'.
-      *End of the student info
+       01 late-days pic 99 value 0.
+       01 late-fee pic 9999v99 value 0.00.
+       01 miles-allowance pic 9999v9 value 0.
+       01 weekly-rate-amt pic 9999v99 value 0.
+       01 daily-charge pic 9999999v99 value 0.
+       01 weekly-charge pic 9999999v99 value 0.
+       01 rental-weeks pic 99 value 0.
+       01 rental-extra-days pic 99 value 0.
+       01 expected-job-id pic x(10) value 'CARRENTAL '.
+       01 header-ok-flag pic x value 'y'.
+           88 header-ok              value 'y'.
+           88 header-not-ok          value 'n'.
+
+      *Fleet-utilization accumulators, one entry per distinct
+      *car-make seen on the run
+       01 make-summary-table.
+           05 make-summary-entry occurs 10 times.
+               10 ms-car-make       pic x(4).
+               10 ms-car-count      pic 999   value 0.
+               10 ms-days-billed    pic 9999  value 0.
+               10 ms-miles-billed   pic 99999v9 value 0.
+               10 ms-revenue        pic 9999999v99 value 0.
+       01 make-summary-count pic 99 value 0.
+       01 make-idx pic 99 value 0.
+       01 ms-match-idx pic 99 value 0.
+       01 ms-found-flag pic x value 'n'.
+           88 ms-found value 'y'.
+       01 grand-cars pic 9999 value 0.
+       01 grand-days pic 99999 value 0.
+       01 grand-miles pic 999999v9 value 0.
+       01 grand-revenue pic 99999999v99 value 0.
+
+
+
+       copy BANNERWS.
+       copy PAGEBRKW.
+       copy EXCPWS.
+       copy NAMESPLW.
 
        01 line1-out.
            05 filler pic x(37) value spaces.
@@ -101,7 +278,9 @@
             05 filler pic x(3) value 'Tax'.
             05 filler pic x(7) value spaces.
             05 filler pic x(5) value 'Total'.
-       
+            05 filler pic x(3) value spaces.
+            05 filler pic x(9) value 'Last Name'.
+
 
 
       *Prints out the different lines in the input file
@@ -117,88 +296,490 @@
            05 filler                pic x(3) value spaces.
            05 state-tax-out  		pic $zz9.99.
            05 filler                pic x(3) value spaces.
-           05 total-charge-out      pic $zzzzz9.99.       
+           05 total-charge-out      pic $zzzzz9.99.
+           05 filler                pic x(3) value spaces.
+           05 customer-last-name-out pic x(20).
+
+      *Prints an exception line for a rental that fails validation
+       01 print-exception-out.
+           05 filler                pic x(1) value spaces.
+           05 filler                pic x(36) value
+               '*** EXCEPTION - UNKNOWN CUSTOMER ***'.
+           05 filler                pic x(2) value spaces.
+           05 excp-customer-id-out  pic x(6).
+           05 filler                pic x(2) value spaces.
+           05 excp-customer-name-out pic x(20).
+
+      *Prints an exception line for a car-make missing from RATE-TABLE
+       01 print-rate-excp-out.
+           05 filler                pic x(1) value spaces.
+           05 filler                pic x(37) value
+               '*** EXCEPTION - UNKNOWN CAR MAKE  ***'.
+           05 filler                pic x(2) value spaces.
+           05 excp-car-make-out     pic x(4).
+
+      *Prints an exception line for a car-make that doesn't match (or
+      *doesn't exist on) the customer's reservation
+       01 print-resv-excp-out.
+           05 filler                pic x(1) value spaces.
+           05 filler                pic x(37) value
+               '*** EXCEPTION - CAR NOT RESERVED  ***'.
+           05 filler                pic x(2) value spaces.
+           05 resv-excp-id-out      pic x(6).
+           05 filler                pic x(2) value spaces.
+           05 resv-excp-make-out    pic x(4).
+
+      *Prints the late-fee line when a car comes back past its
+      *contracted return date
+       01 print-late-fee-out.
+           05 filler                pic x(10) value spaces.
+           05 filler                pic x(11) value 'Late Fee:  '.
+           05 late-fee-out          pic $zz9.99.
+
+      *Prints the damage-surcharge line when the counter reported
+      *damage on the returned car
+       01 print-damage-out.
+           05 filler                pic x(10) value spaces.
+           05 filler                pic x(11) value 'Damage  :  '.
+           05 damage-amount-out     pic $zz9.99.
+
+      *Printed when file-in's control record doesn't name this job -
+      *the file was swapped with some other job's input
+       01 print-header-excp-out.
+           05 filler                pic x(1) value spaces.
+           05 filler                pic x(49) value
+               '*** EXCEPTION - WRONG INPUT FILE FOR THIS JOB ***'.
+
+      *Fleet-utilization summary, printed once after the last detail
+      *line
+       01 summary-title-out.
+           05 filler                pic x(30) value spaces.
+           05 filler                pic x(25) value
+               'Fleet Utilization Summary'.
+
+       01 summary-col-header-out.
+           05 filler                pic x(1) value spaces.
+           05 filler                pic x(4) value 'Make'.
+           05 filler                pic x(3) value spaces.
+           05 filler                pic x(4) value 'Cars'.
+           05 filler                pic x(4) value spaces.
+           05 filler                pic x(4) value 'Days'.
+           05 filler                pic x(4) value spaces.
+           05 filler                pic x(5) value 'Miles'.
+           05 filler                pic x(4) value spaces.
+           05 filler                pic x(7) value 'Revenue'.
+
+       01 summary-line-out.
+           05 filler                pic x(1) value spaces.
+           05 summary-make-out      pic x(4).
+           05 filler                pic x(3) value spaces.
+           05 summary-cars-out      pic zz9.
+           05 filler                pic x(4) value spaces.
+           05 summary-days-out      pic zzz9.
+           05 filler                pic x(4) value spaces.
+           05 summary-miles-out     pic zzzz9.9.
+           05 filler                pic x(3) value spaces.
+           05 summary-revenue-out   pic $zzzzz9.99.
+
+       01 summary-grand-total-out.
+           05 filler                pic x(1) value spaces.
+           05 filler                pic x(13) value 'Fleet Totals:'.
+           05 filler                pic x(2) value spaces.
+           05 grand-cars-out        pic zzz9.
+           05 filler                pic x(4) value spaces.
+           05 grand-days-out        pic zzzz9.
+           05 filler                pic x(3) value spaces.
+           05 grand-miles-out       pic zzzzz9.9.
+           05 filler                pic x(2) value spaces.
+           05 grand-revenue-out     pic $zzzzzz9.99.
 
 
        procedure division.
        100-main.
+           perform 050-read-checkpoint.
+           perform 055-load-state-tax-table.
+
            open input file-in.
            open output file-out.
-
-           *> write the student info to the screen.
-           write record-out from header-info-out-line1 
-           	after advancing 1 lines.
-           write record-out from header-info-out-line2 
-           	after advancing 1 lines.
-           write record-out from header-info-out-line3 
-           	after advancing 1 lines.
-           write record-out from header-info-out-line4 
-           	after advancing 1 lines.
+           open input customer-master.
+           if cm-file-status not = '00'
+               display 'CUSTOMER-MASTER FAILED TO OPEN, STATUS '
+                   cm-file-status
+               stop run
+           end-if.
+           open input rate-table.
+           if rt-file-status not = '00'
+               display 'RATE-TABLE FAILED TO OPEN, STATUS '
+                   rt-file-status
+               stop run
+           end-if.
+           open input reservation.
+           if rv-file-status not = '00'
+               display 'RESERVATION FAILED TO OPEN, STATUS '
+                   rv-file-status
+               stop run
+           end-if.
+           perform 8900-open-exception-log.
+           move 'CARRENTAL   ' to excp-this-job.
+
+      *        Write the shop-standard banner page, then the column
+      *        headers for this report
+           move 'CAR RENTAL COMPANY  ' to banner-job-name.
+           move 'CR0001' to banner-batch-id.
+           perform 8000-print-banner-page.
 
            write record-out from line1-out after advancing 5 lines.
            write record-out from line2-out after advancing 2 lines.
+           move 2 to page-line-count.
 
+           perform 045-validate-file-header.
+
+           if header-ok
+               move restart-count to records-read-count
+               if restart-count > 0
+                   perform 060-skip-to-checkpoint
+                       varying skip-idx from 1 by 1
+                       until skip-idx > restart-count
+               end-if
+
+               read file-in at end move 'n' to more-records
+               perform 200-process until more-records = 'n'
+
+               perform 900-print-summary
+           end-if.
 
-           read file-in at end move 'n' to more-records.
-           perform 200-process until more-records = 'n'.
-           
            close file-in.
            close file-out.
+           close customer-master.
+           close rate-table.
+           close reservation.
+           close exception-log.
            stop run.
 
+       045-validate-file-header.
+           read file-in
+               at end
+                   move 'n' to more-records
+                   move 'n' to header-ok-flag
+               not at end
+                   if ctrl-job-id = expected-job-id
+                       move 'y' to header-ok-flag
+                   else
+                       move 'n' to header-ok-flag
+                   end-if
+           end-read.
+           if header-not-ok
+               perform 046-print-header-error
+           end-if.
+
+       046-print-header-error.
+           write record-out from print-header-excp-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           move 'HDR ' to excp-reason-code.
+           move 'input file control record mismatch'
+               to excp-reason-text.
+           move file-in-control-record to excp-record-image.
+           perform 9000-log-exception.
+
+       050-read-checkpoint.
+           move 0 to restart-count.
+           open input checkpoint-file.
+           if ckpt-file-status = '00'
+               read checkpoint-file
+                   at end
+                       move 0 to restart-count
+                   not at end
+                       move ckpt-record-count to restart-count
+               end-read
+               close checkpoint-file
+           end-if.
+
+       060-skip-to-checkpoint.
+           read file-in at end move 'n' to more-records.
+
+       055-load-state-tax-table.
+           open input state-tax-table.
+           perform 056-read-one-state-tax-entry
+               until more-state-tax-recs = 'n'.
+           close state-tax-table.
+
+       056-read-one-state-tax-entry.
+           read state-tax-table
+               at end
+                   move 'n' to more-state-tax-recs
+               not at end
+                   add 1 to state-tax-count
+                   move state-tax-table-record
+                       to state-tax-entry (state-tax-count)
+           end-read.
+
+       150-validate-customer.
+           move customer-id to cm-customer-id.
+           read customer-master
+               invalid key
+                   move 'n' to customer-found-flag
+               not invalid key
+                   move 'y' to customer-found-flag
+           end-read.
+
+       175-print-exception.
+           move customer-id   to excp-customer-id-out.
+           move customer-name to excp-customer-name-out.
+           write record-out from print-exception-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           move 'CUST' to excp-reason-code.
+           move 'unknown customer id' to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+       180-validate-reservation.
+           move customer-id to rv-customer-id.
+           read reservation
+               invalid key
+                   move 'n' to reservation-ok-flag
+               not invalid key
+                   if rv-car-make = car-make
+                       move 'y' to reservation-ok-flag
+                   else
+                       move 'n' to reservation-ok-flag
+                   end-if
+           end-read.
+
+       185-print-reservation-exception.
+           move customer-id to resv-excp-id-out.
+           move car-make    to resv-excp-make-out.
+           write record-out from print-resv-excp-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           move 'RESV' to excp-reason-code.
+           move 'car not reserved by customer' to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+       190-lookup-rate.
+           move car-make to rt-car-make.
+           read rate-table
+               invalid key
+                   move 'n' to rate-found-flag
+               not invalid key
+                   move 'y' to rate-found-flag
+                   move rt-per-mile-charge to per-mile-charge
+                   move rt-per-day-charge to per-day-charge
+                   move rt-weekly-rate to weekly-rate-amt
+           end-read.
+
+       195-print-rate-exception.
+           move car-make to excp-car-make-out.
+           write record-out from print-rate-excp-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           move 'RATE' to excp-reason-code.
+           move 'car make missing from rate table' to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
        200-process.
-      *    Evaluate which values to use for the calculations
-          evaluate car-make
-    	   		when 'BUIC' move 0.25 to per-mile-charge, move 25.50 
-              to per-day-charge
-    	   		when 'CHEV' move 0.19 to per-mile-charge, move 18.00 
-              to per-day-charge
-    	   		when 'HOND' move 0.15 to per-mile-charge, move 15.25 
-              to per-day-charge
-    	   		when 'VOLK' move 0.10 to per-mile-charge, move 13.50 
-              to per-day-charge
-      	  end-evaluate.
-            
-            
-
-            *> adjust the day count accordingly
-      	 	if (days > 6) and (days < 12) then
-      	 		compute days-charged = days - 1
-      	 	else if (days > 12) then
-      	 		compute days-charged = days - 2
-                compute miles-charged = mileage - 200
-            else
-                compute days-charged = days
-      	 	end-if.
-            
-
-      	 	*> adjust the mile count accordingly
-      	 	if (mileage > 100) then
-      	 		compute miles-charged = mileage - 100
-      	 	else
-      	 		compute miles-charged = mileage - 50
-      	 	end-if.	
-
-      *    compute the annual profit or loss of the unit calculated by 
-      *> the annual revenue minus the heating cost minus the interest
-           compute total-charge = (per-day-charge * days-charged) + 
-               (per-mile-charge * miles-charged).
-           compute state-tax = total-charge * 0.06.
-           compute total-charge = state-tax + total-charge
-      
-      
-      *    Move all data to output variables     
-           move customer-name  to customer-name-out.
-           move car-make       to car-make-out.
-           move miles-charged  to Mileage-out.
-           move days-charged   to days-out.
-           move state-tax 	   to state-tax-out.
-           move total-charge   to total-charge-out.
-
-      
-       
-           
-           write record-out from print-line-out after advancing 1 line.
+           perform 150-validate-customer.
+           if customer-not-found
+               perform 175-print-exception
+           else
+               perform 180-validate-reservation
+               if reservation-not-ok
+                   perform 185-print-reservation-exception
+               else
+                   perform 190-lookup-rate
+                   if rate-not-found
+                       perform 195-print-rate-exception
+                   else
+                       perform 250-bill-rental
+                   end-if
+               end-if
+           end-if.
+           perform 070-write-checkpoint.
            read file-in at end move 'n' to more-records.
-           
-       End Program aptprofits.
\ No newline at end of file
+
+       070-write-checkpoint.
+           add 1 to records-read-count.
+           add 1 to since-last-checkpoint.
+           if since-last-checkpoint >= checkpoint-interval
+               move records-read-count to ckpt-record-count
+               open output checkpoint-file
+               write checkpoint-record
+               close checkpoint-file
+               move 0 to since-last-checkpoint
+           end-if.
+
+       230-lookup-state-tax.
+           move 'n' to state-tax-found-flag.
+           perform 231-scan-one-state-tax-entry
+               varying state-tax-idx from 1 by 1
+               until (state-tax-idx > state-tax-count)
+                   or state-tax-found.
+           if state-tax-found
+               move stt-rate (state-tax-match-idx) to state-tax-rate
+           else
+               move default-state-tax-rate to state-tax-rate
+           end-if.
+
+       231-scan-one-state-tax-entry.
+           if stt-state (state-tax-idx) = state-code
+               move 'y' to state-tax-found-flag
+               move state-tax-idx to state-tax-match-idx
+           end-if.
+
+       250-bill-rental.
+
+           *> adjust the day count accordingly, and pick the
+           *> free-mileage allowance that goes with that band
+           if (actual-days > 6) and (actual-days < 12) then
+               compute days-charged = actual-days - 1
+               move 100 to miles-allowance
+           else if (actual-days > 12) then
+               compute days-charged = actual-days - 2
+               move 200 to miles-allowance
+           else
+               compute days-charged = actual-days
+               move 50 to miles-allowance
+           end-if.
+
+
+           *> mileage charged can never go negative, even when the
+           *> car comes back under its free-mileage allowance
+           if (mileage > miles-allowance) then
+               compute miles-charged = mileage - miles-allowance
+           else
+               move zero to miles-charged
+           end-if.
+
+      *        a car returned past its contracted date owes a late
+      *        fee on top of the normal per-day charge
+              if actual-days > contracted-days
+                  compute late-days = actual-days - contracted-days
+                  compute late-fee = late-days * per-day-charge
+              else
+                  move zero to late-days
+                  move zero to late-fee
+              end-if.
+
+      *        a 7+ day rental bills at the weekly rate whenever
+      *        that beats the per-day total
+              compute daily-charge = per-day-charge * days-charged.
+              if actual-days >= 7
+                  divide actual-days by 7 giving rental-weeks
+                      remainder rental-extra-days
+                  compute weekly-charge =
+                      (weekly-rate-amt * rental-weeks) +
+                      (per-day-charge * rental-extra-days)
+                  if weekly-charge < daily-charge
+                      move weekly-charge to daily-charge
+                  end-if
+              end-if.
+
+      *        compute the total charge for the rental
+              compute total-charge = daily-charge +
+                  (per-mile-charge * miles-charged) + late-fee.
+              perform 230-lookup-state-tax.
+              compute state-tax = total-charge * state-tax-rate.
+              compute total-charge = state-tax + total-charge.
+              if damage-reported
+                  add damage-amount to total-charge
+              end-if.
+
+
+      *        Move all data to output variables
+              move customer-name  to customer-name-out.
+              move car-make       to car-make-out.
+              move miles-charged  to Mileage-out.
+              move days-charged   to days-out.
+              move state-tax 	   to state-tax-out.
+              move total-charge   to total-charge-out.
+
+      *        normalize customer-name into First/Middle/Last with
+      *        the shop's shared name-splitting paragraph, so the
+      *        manifest can show the customer by last name
+              move customer-name to namespl-full-name.
+              perform 9500-normalize-name.
+              move namespl-last-name to customer-last-name-out.
+
+              write record-out from print-line-out
+                  after advancing 1 line.
+              perform 8100-advance-line.
+              perform 260-print-surcharges.
+              perform 265-accumulate-summary.
+
+       260-print-surcharges.
+           if late-days > 0
+               move late-fee to late-fee-out
+               write record-out from print-late-fee-out
+                   after advancing 1 line
+               perform 8100-advance-line
+           end-if.
+           if damage-reported
+               move damage-amount to damage-amount-out
+               write record-out from print-damage-out
+                   after advancing 1 line
+               perform 8100-advance-line
+           end-if.
+
+       265-accumulate-summary.
+           move 'n' to ms-found-flag.
+           perform 266-scan-one-make
+               varying make-idx from 1 by 1
+               until (make-idx > make-summary-count) or ms-found.
+           if ms-found
+               move ms-match-idx to make-idx
+           else
+               add 1 to make-summary-count
+               move make-summary-count to make-idx
+               move car-make to ms-car-make (make-idx)
+           end-if.
+           add 1           to ms-car-count (make-idx).
+           add days-charged  to ms-days-billed (make-idx).
+           add miles-charged to ms-miles-billed (make-idx).
+           add total-charge  to ms-revenue (make-idx).
+
+       266-scan-one-make.
+           if ms-car-make (make-idx) = car-make
+               move 'y' to ms-found-flag
+               move make-idx to ms-match-idx
+           end-if.
+
+       900-print-summary.
+           write record-out from summary-title-out
+               after advancing 3 lines.
+           write record-out from summary-col-header-out
+               after advancing 2 lines.
+           perform 910-print-one-summary-line
+               varying make-idx from 1 by 1
+               until make-idx > make-summary-count.
+           move grand-cars    to grand-cars-out.
+           move grand-days    to grand-days-out.
+           move grand-miles   to grand-miles-out.
+           move grand-revenue to grand-revenue-out.
+           write record-out from summary-grand-total-out
+               after advancing 2 lines.
+
+       910-print-one-summary-line.
+           move ms-car-make (make-idx)     to summary-make-out.
+           move ms-car-count (make-idx)    to summary-cars-out.
+           move ms-days-billed (make-idx)  to summary-days-out.
+           move ms-miles-billed (make-idx) to summary-miles-out.
+           move ms-revenue (make-idx)      to summary-revenue-out.
+           write record-out from summary-line-out
+               after advancing 1 line.
+           add ms-car-count (make-idx)    to grand-cars.
+           add ms-days-billed (make-idx)  to grand-days.
+           add ms-miles-billed (make-idx) to grand-miles.
+           add ms-revenue (make-idx)      to grand-revenue.
+
+       copy BANNERPR.
+
+       copy PAGEBRKP replacing ==PAGE-HEADER== by ==line2-out==.
+
+       copy EXCPPR.
+
+       copy NAMESPLP.
+
+       End Program aptprofits.
