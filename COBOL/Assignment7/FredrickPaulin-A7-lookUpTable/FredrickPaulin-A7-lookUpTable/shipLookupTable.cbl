@@ -1,3 +1,72 @@
+      *Cargo info lookup table / ship value report
+      *
+      *Modification History
+      *> fixed two baseline defects blocking compilation entirely:
+      *>   table-in, report-file-in and report-file-out all had
+      *>   hardcoded Windows path literals on their SELECTs that
+      *>   overflowed column 72; replaced with the repo's DD-name
+      *>   indirection pattern.
+      *> a shipment whose cargo-in-name never matched cargo-table-
+      *>   array used to vanish silently (sub just reset to 0 and the
+      *>   next record was read with nothing written). Unmatched
+      *>   shipments now print in their own "Unmatched Cargo" section
+      *>   instead.
+      *> cargo-table-array was a hardcoded 8-entry table; it is now
+      *>   sized by OCCURS ... DEPENDING ON a count read from the
+      *>   first record of table-in, so Table7.txt can carry any
+      *>   number of cargo types without a recompile.
+      *> 300-sum-total's linear scan of cargo-table-array is replaced
+      *>   by SEARCH ALL against cargo-table-array sorted ascending
+      *>   on cargo. Table7.txt's detail rows must be kept in
+      *>   ascending cargo order for this to work, the same way any
+      *>   indexed lookup table depends on its source staying sorted.
+      *> added per-country and per-cargo subtotal sections, plus a
+      *>   grand total line, printed after the detail section.
+      *> added an effective-date to the cargo price history so
+      *>   reprocessing old shipment data doesn't re-price it at
+      *>   today's rate. SEARCH ALL only supports an equality match,
+      *>   so it can locate a cargo's current price, but "the rate in
+      *>   force as of a given date" is a range match -- that half is
+      *>   kept in a second, linear-scanned table (price-history-
+      *>   file/price-history-table), the same match-index-capture
+      *>   scan this program already uses for country validation.
+      *> added currency-code and unit-of-measure to both the cargo
+      *>   table and the shipment record; the shipment's units are
+      *>   converted to the cargo table's own unit (via a small
+      *>   ton-equivalence table) before being multiplied by the
+      *>   table's per-unit price, and that price is converted from
+      *>   the table's currency into the shipment's own currency (via
+      *>   a small to-USD table, cross-rated through USD) so
+      *>   shipment-total and currency-out agree with each other.
+      *> added country-in validation against a COUNTRY-REFERENCE
+      *>   table, with unmatched codes routed to an exception section
+      *>   the same way unmatched cargo is.
+      *> replaced the hand-rolled student-info header with the shop's
+      *>   shared banner page (real run date instead of a hardcoded
+      *>   "Due: Apr 16" literal), added the shared page-break
+      *>   paragraph to the detail loop, and now logs every exception
+      *>   record (unmatched cargo, unknown country) to the shared
+      *>   exception log.
+      *> exception log is now opened via 8900-open-exception-log
+      *>   instead of a bare OPEN EXTEND, so a first-ever run with no
+      *>   EXCPLOG yet doesn't abend; table-in, price-history-file,
+      *>   and country-ref-file opens now check file status and stop
+      *>   the run on failure instead of reading garbage into their
+      *>   tables.
+      *> the currency conversion was scaling the finished total by a
+      *>   ship-currency-factor/table-currency-factor ratio that
+      *>   didn't correspond to anything, while currency-out still
+      *>   printed the table's currency. The conversion now applies to
+      *>   effective-price itself before it is multiplied by units,
+      *>   and currency-out reflects the shipment's own currency.
+      *> 200-write-headers seeded page-line-count at 2 after writing
+      *>   only one header line, breaking every page one line early;
+      *>   seeded at 1 instead. cargo-subtotal-count/country-subtotal-
+      *>   count were PIC 99 against tables sized OCCURS 500/300 --
+      *>   widened to PIC 999 to match. Every exception/subtotal
+      *>   paragraph (unknown-country, unmatched-cargo, the subtotal
+      *>   and grand-total lines) now PERFORMs 8100-advance-line after
+      *>   its WRITE, not just the main detail line.
        identification division.
        program-id. shipLookupTable.
 
@@ -5,43 +74,34 @@
        source-computer. ibm-pc.
        object-computer. ibm-pc.
 
-       *>configuration section.
-
        Input-Output Section.
 
         File-Control.
-       
 
-           Select table-in assign to disk 
-           "C:\Users\Fredrick\ownCloud\Programming\COBOL\A7\Table7.txt" 
+           Select table-in assign to "CARGOTAB"
+             organization is line sequential
+             file status is table-in-file-status.
+
+           Select price-history-file assign to "CARGOHIST"
+             organization is line sequential
+             file status is price-history-file-status.
+
+           Select country-ref-file assign to "COUNTRYREF"
+             organization is line sequential
+             file status is country-ref-file-status.
+
+           Select report-file-in assign to "SHIPDATA"
              organization is line sequential.
-             
-           Select report-file-in assign to
-       "C:\Users\Fredrick\ownCloud\Programming\COBOL\A7\shipData7.txt"
-             organization is line sequential.                                                                                                                                                                                                                                             
-           
-           select report-file-out assign to
-        "C:\Users\Fredrick\ownCloud\Programming\COBOL\A7\output.txt"
+
+           select report-file-out assign to "SHIPOUT"
              organization is line sequential.
 
+           copy EXCPSEL.
+
 
         Data Division.
 
         File Section.
-       
-      *
-      * SD Aux-sort-file.
-      * 01 Aux-sort-record.
-      *     05 filler pic x(20).
-      *     *>tells the program where to find the contents of the item that will be sorted
-      *     05 sort-cargo-name pic x(10).
-      *     05 filler pic x(10).
-      *
-      * FD sort-file-out label records are omitted.
-      * 01 Record-out.
-      *     05 pic x(80).
-
-
 
         FD report-file-in label records are standard.
         01 report-record-in.
@@ -49,40 +109,54 @@
             05 cargo-in-name pic x(10).
             05 units-in pic 9(6).
             05 country-in pic x(6).
+            05 ship-date-in pic 9(8).
+            05 ship-currency-in pic x(3).
+            05 ship-unit-in pic x(3).
 
+      *    the first record of table-in is a control record giving
+      *    the number of cargo detail rows that follow; every record
+      *    after it is read through table-in-detail
         FD table-in label records are standard.
-        01 table-in-values.
-            05 table-cargo-in pic x(9).
-            05 table-value-in pic 9999.
-       
+        01 table-in-record.
+            05 table-in-detail.
+                10 table-cargo-in    pic x(9).
+                10 table-currency-in pic x(3).
+                10 table-unit-in     pic x(3).
+                10 table-value-in    pic 9999v99.
+        01 table-in-header redefines table-in-record.
+            05 table-in-count-field pic 9(4).
+            05 filler               pic x(17).
+
+        FD price-history-file label records are omitted.
+        01 price-history-record.
+            05 ph-cargo-in          pic x(9).
+            05 ph-effective-date-in pic 9(8).
+            05 ph-price-in          pic 9999v99.
+
+        FD country-ref-file label records are omitted.
+        01 country-ref-record.
+            05 cref-country-in pic x(6).
+
         FD report-file-out label records are omitted.
         01 report-record-out.
             05 pic x(80).
+      *    alternate record name the shop's shared banner/exception
+      *    copybooks write through
+        01 record-out pic x(80).
 
-
+        copy EXCPFD.
 
 
        Working-Storage Section.
 
 
-      *Begin student info
-        01 student-info-out-line1.
-            05 filler pic x(1) value spaces.
-            05 filler pic x(15) value 'Fredrick Paulin'.
-           
-           
-        01 student-info-out-line2.
-            05 filler pic x(1) value spaces.
-            05 filler pic x(24) value 'CIS-CSC 170 Assignment 6'.
-
-        01 student-info-out-line3.
-            05 filler pic x(1) value spaces.
-            05 filler pic x(11) value 'Due: Apr 16'.
+        copy BANNERWS.
+        copy PAGEBRKW.
+        copy EXCPWS.
 
-        01 student-info-out-line4.
-            05 filler pic x(1) value spaces.
-            05 filler pic x(23) value 'Cargo Info Lookup Table'.
-      *End of the student info
+        01 table-in-file-status pic xx.
+        01 price-history-file-status pic xx.
+        01 country-ref-file-status pic xx.
 
 
 
@@ -98,10 +172,10 @@
             05 filler pic x(11) value 'Total Value'.
             05 filler pic x(8) value space.
             05 filler pic x(12) value 'Registration'.
-            
-            
-            
-        01 record-out.
+
+
+
+        01 ship-detail-record-out.
            05 filler pic x(1) value space.
            05 company-name-out pic x(20).
            05 filler pic x(8) value space.
@@ -110,140 +184,532 @@
            05 units-out pic zzzz9.
            05 filler pic x(5) value space.
            05 shipment-total-out pic $z,zzz,zzz,zz9.99.
-           05 filler pic x(4) value space.
+           05 filler pic x(2) value space.
+           05 currency-out pic x(3).
+           05 filler pic x(2) value space.
            05 country-out pic x(6).
-           
 
-       
+      *    heading/line for a shipment whose cargo never matched
+      *    cargo-table-array
+        01 unmatched-heading-out.
+            05 filler pic x(1) value spaces.
+            05 filler pic x(34) value
+                'Unmatched Cargo - Verify Pricing:'.
+
+        01 unmatched-line-out.
+            05 filler pic x(1) value spaces.
+            05 unmatched-company-out pic x(20).
+            05 filler pic x(2) value spaces.
+            05 unmatched-cargo-out pic x(10).
+            05 filler pic x(2) value spaces.
+            05 unmatched-units-out pic zzzz9.
+
+      *    heading/line for a shipment whose country-in never matched
+      *    country-ref-table
+        01 unknown-country-heading-out.
+            05 filler pic x(1) value spaces.
+            05 filler pic x(39) value
+                'Unknown Country - Verify Registration:'.
+
+        01 unknown-country-line-out.
+            05 filler pic x(1) value spaces.
+            05 uc-company-out pic x(20).
+            05 filler pic x(2) value spaces.
+            05 uc-country-out pic x(6).
+
+      *    per-cargo and per-country subtotal sections, plus grand
+      *    total, printed after the detail section
+        01 cargo-subtotal-heading-out.
+            05 filler pic x(1) value spaces.
+            05 filler pic x(22) value 'Subtotal by Cargo Type'.
+
+        01 cargo-subtotal-line-out.
+            05 filler pic x(1) value spaces.
+            05 cst-cargo-out pic x(9).
+            05 filler pic x(3) value spaces.
+            05 cst-total-out pic $z,zzz,zzz,zz9.99.
+
+        01 country-subtotal-heading-out.
+            05 filler pic x(1) value spaces.
+            05 filler pic x(25) value 'Subtotal by Country/Flag'.
+
+        01 country-subtotal-line-out.
+            05 filler pic x(1) value spaces.
+            05 cost-country-out pic x(6).
+            05 filler pic x(3) value spaces.
+            05 cost-total-out pic $z,zzz,zzz,zz9.99.
+
+        01 grand-total-line-out.
+            05 filler pic x(1) value spaces.
+            05 filler pic x(12) value 'Grand Total:'.
+            05 filler pic x(1) value spaces.
+            05 grand-total-out pic $z,zzz,zzz,zz9.99.
 
 
 
-       
-              
        01 sub pic 9 value 0.
-       01 total pic 9 value 8.
-       01 shipment-total pic 9999999999v99.
        01 more-records pic x value 'y'.
-      * declare ship array
+
+      *declare cargo lookup array, sized from table-in's own control
+      *record instead of a hardcoded OCCURS count
+       01 cargo-count pic 9(4) value 0.
        01 cargo-table.
-           05 cargo-table-array occurs 8 times.
+           05 cargo-table-array occurs 1 to 500 times
+                 depending on cargo-count
+                 ascending key is cargo
+                 indexed by cargo-idx.
               10 cargo pic x(9).
-              10 cost occurs 8 times pic 9(4)v99 value zero.
+              10 currency-code pic x(3).
+              10 unit-of-measure pic x(3).
+              10 cost pic 9999v99 value zero.
+
+       01 cargo-rows-loaded pic 9(4) value 0.
+       01 shipment-total pic 9999999999v99.
+       01 cargo-not-found-flag pic x value 'n'.
+           88 cargo-not-found value 'y'.
+
+      *price history, one row per cargo/effective-date, scanned
+      *linearly because "most recent date on or before the shipment
+      *date" is a range match that SEARCH ALL cannot express
+       01 price-history-count pic 9(4) value 0.
+       01 price-history-table.
+           05 price-history-entry occurs 1 to 500 times
+                 depending on price-history-count.
+              10 ph-table-cargo pic x(9).
+              10 ph-table-date  pic 9(8).
+              10 ph-table-price pic 9999v99.
+       01 ph-idx pic 9(4) value 0.
+       01 ph-match-idx pic 9(4) value 0.
+       01 ph-found-flag pic x value 'n'.
+           88 ph-found value 'y'.
+       01 ph-best-date pic 9(8) value 0.
+       01 effective-price pic 9999v99.
+
+      *country reference table, linear scan -- same pattern as
+      *price-history-table
+       01 country-ref-count pic 9(3) value 0.
+       01 country-ref-table.
+           05 country-ref-entry occurs 1 to 300 times
+                 depending on country-ref-count
+                 pic x(6).
+       01 cref-idx pic 9(3) value 0.
+       01 country-not-found-flag pic x value 'n'.
+           88 country-not-found value 'y'.
+       01 country-found-flag pic x value 'n'.
+           88 country-found value 'y'.
+
+      *small fixed reference tables for converting a shipment's own
+      *unit/currency onto the cargo table's unit/currency before the
+      *value is computed, so a per-ton price isn't multiplied by a
+      *container count as if the two units were the same thing
+      *    entry layout is code (3 bytes) + factor digits with no
+      *    punctuation (99v9999 implies the decimal point, it isn't
+      *    stored) -- the literals below must total exactly the same
+      *    size as the entry they redefine
+       01 uom-factor-literals.
+           05 filler pic x(9) value 'TON010000'.
+           05 filler pic x(9) value 'KG 000010'.
+           05 filler pic x(9) value 'CTR200000'.
+           05 filler pic x(9) value 'MTN010000'.
+       01 uom-factor-table redefines uom-factor-literals.
+           05 uom-factor-entry occurs 4 times.
+               10 uom-code pic x(3).
+               10 uom-factor-to-ton pic 99v9999.
+
+       01 currency-factor-literals.
+           05 filler pic x(8) value 'USD10000'.
+           05 filler pic x(8) value 'EUR11000'.
+           05 filler pic x(8) value 'GBP12500'.
+           05 filler pic x(8) value 'JPY00070'.
+       01 currency-factor-table redefines currency-factor-literals.
+           05 currency-factor-entry occurs 4 times.
+               10 currency-code-tbl pic x(3).
+               10 currency-factor-to-usd pic 9v9999.
+
+       01 conv-idx pic 9 value 0.
+       01 ship-uom-factor pic 99v9999.
+       01 table-uom-factor pic 99v9999.
+       01 ship-currency-factor pic 9v9999.
+       01 table-currency-factor pic 9v9999.
+       01 converted-units pic 9(8)v9999.
+
+      *running subtotal tables, accumulated during the detail pass
+      *and printed after it -- same linear-scan match-index-capture
+      *pattern used throughout this program
+       01 cargo-subtotal-count pic 999 value 0.
+       01 cargo-subtotal-table.
+           05 cargo-subtotal-entry occurs 500 times.
+              10 cst-cargo    pic x(9).
+              10 cst-total    pic 9999999999v99.
+       01 cst-idx pic 999 value 0.
+       01 cst-match-idx pic 999 value 0.
+       01 cst-found-flag pic x value 'n'.
+           88 cst-found value 'y'.
+
+       01 country-subtotal-count pic 999 value 0.
+       01 country-subtotal-table.
+           05 country-subtotal-entry occurs 300 times.
+              10 cost-country pic x(6).
+              10 cost-total   pic 9999999999v99.
+       01 cost-idx pic 999 value 0.
+       01 cost-match-idx pic 999 value 0.
+       01 cost-found-flag pic x value 'n'.
+           88 cost-found value 'y'.
+
+       01 grand-total pic 9999999999v99 value 0.
 
        procedure division.
 
-       
 
-           
+
        100-main.
-      *     open output report-file-out.
-            
             perform 400-open.
             perform 1000-write-student-info.
             perform 200-write-headers.
-            perform 300-table.
+            perform 410-load-cargo-table.
+            perform 420-load-price-history.
+            perform 430-load-country-ref.
+            perform 300-process-shipments.
+            perform 500-print-subtotals.
             perform 900-close.
 
-            
-            
-
-      *     close report-file-out.
-            stop-run.
-            
+            stop run.
 
        200-write-headers.
-           write report-record-out from column-headers before 
-           advancing 1 line.    
-           
-       
-       
-       
-       300-table.
-           
-           
-      *    read table-in at end move 'n' to more-records.
-           perform 800-populate-array until more-records = 'n'.
-      *    move sub to total.
-           move 'y' to more-records.
-           move 0 to sub.
-           read report-file-in at end move 'n' to more-records.
+           write report-record-out from column-headers before
+           advancing 1 line.
+           move 1 to page-line-count.
+
 
-           perform 300-sum-total varying sub from 1 by 1 
-           until more-records = 'n'.                   
-      *    perform 400-compute-average.
-      *    perform 500-above-average varying sub from 1 by 1 until sub > total.
-      *    perform 600-print-all-students varying sub from 1 by 1 until sub > total.
-           
-           
-           
-           
-       800-populate-array.
-           read table-in at end move 'n' to more-records.
-           if more-records = 'y'
-                 add 1 to sub
-                 
-      *          move table-cargo-in to cargo (sub)
-      *          move table-value-in to cost (sub)
-                 move table-in-values to cargo-table-array (sub)
-           end-if.
-           
 
-       
-      
        400-open.
            open input table-in.
+           if table-in-file-status not = '00'
+               display 'TABLE-IN FAILED TO OPEN, STATUS '
+                   table-in-file-status
+               stop run
+           end-if.
+           open input price-history-file.
+           if price-history-file-status not = '00'
+               display 'PRICE-HISTORY-FILE FAILED TO OPEN, STATUS '
+                   price-history-file-status
+               stop run
+           end-if.
+           open input country-ref-file.
+           if country-ref-file-status not = '00'
+               display 'COUNTRY-REF-FILE FAILED TO OPEN, STATUS '
+                   country-ref-file-status
+               stop run
+           end-if.
            open input report-file-in.
            open output report-file-out.
-           
-       300-sum-total.
-      *    compute sum-of-scores = sum-of-scores + cost (sub).
-           
-      *   read report-file-in at end move 'n' to more-records.
-           
-           
+           perform 8900-open-exception-log.
+           move 'SHIPLOOKUP  ' to excp-this-job.
+
+      *    the number of cargo detail rows to read comes from
+      *    table-in's own first record instead of a hardcoded limit
+       410-load-cargo-table.
+           read table-in into table-in-header at end move 'n'
+               to more-records.
+           move table-in-count-field to cargo-rows-loaded.
+           move 0 to cargo-count.
+           perform 415-load-one-cargo-row
+               varying sub from 1 by 1
+               until sub > cargo-rows-loaded.
+           move 'y' to more-records.
+
+       415-load-one-cargo-row.
+           read table-in into table-in-detail at end move 'n'
+               to more-records.
            if more-records = 'y'
-               if cargo-in-name = cargo (sub)
-                   compute shipment-total = cost (sub) * units-in
-               
-                   move company-name to company-name-out
-                   move cargo-in-name to cargo-name-out
-                   move units-in to units-out
-                   move country-in to country-out
-                   move shipment-total to shipment-total-out
-               
-                   write report-record-out from record-out after 
-                   advancing 1 lines
-               
-                   move 0 to sub
-                   read report-file-in at end move 'n' to more-records 
-               end-if
-           end-if.
-               
-           
-       
-         
-           
+               add 1 to cargo-count
+               move table-cargo-in to cargo (cargo-count)
+               move table-currency-in to currency-code (cargo-count)
+               move table-unit-in to unit-of-measure (cargo-count)
+               move table-value-in to cost (cargo-count)
+           end-if.
+
+       420-load-price-history.
+           read price-history-file at end move 'n' to more-records.
+           perform 425-load-one-history-row until more-records = 'n'.
+           move 'y' to more-records.
+
+       425-load-one-history-row.
+           add 1 to price-history-count.
+           move ph-cargo-in to ph-table-cargo (price-history-count).
+           move ph-effective-date-in
+               to ph-table-date (price-history-count).
+           move ph-price-in to ph-table-price (price-history-count).
+           read price-history-file at end move 'n' to more-records.
+
+       430-load-country-ref.
+           read country-ref-file at end move 'n' to more-records.
+           perform 435-load-one-country until more-records = 'n'.
+           move 'y' to more-records.
+
+       435-load-one-country.
+           add 1 to country-ref-count.
+           move cref-country-in
+               to country-ref-entry (country-ref-count).
+           read country-ref-file at end move 'n' to more-records.
+
+       300-process-shipments.
+           read report-file-in at end move 'n' to more-records.
+           perform 310-process-one-shipment until more-records = 'n'.
+
+       310-process-one-shipment.
+           perform 320-validate-country.
+           if country-not-found
+               perform 325-print-unknown-country
+           else
+               perform 330-lookup-and-price
+           end-if.
+           read report-file-in at end move 'n' to more-records.
+
+       320-validate-country.
+           move 'n' to country-not-found-flag.
+           move 'n' to country-found-flag.
+           perform 322-scan-one-country
+               varying cref-idx from 1 by 1
+               until cref-idx > country-ref-count or country-found.
+           if not country-found
+               move 'y' to country-not-found-flag
+           end-if.
+
+       322-scan-one-country.
+           if country-ref-entry (cref-idx) = country-in
+               move 'y' to country-found-flag
+           end-if.
+
+       325-print-unknown-country.
+           move company-name to uc-company-out.
+           move country-in to uc-country-out.
+           write report-record-out from unknown-country-heading-out
+               after advancing 2 lines.
+           write report-record-out from unknown-country-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+           move 'CTRY' to excp-reason-code.
+           move 'country not in country reference table'
+               to excp-reason-text.
+           move report-record-in to excp-record-image.
+           perform 9000-log-exception.
+
+      *    a sorted, ascending-key table lets the cargo lookup use
+      *    SEARCH ALL instead of a linear scan that gets slower with
+      *    every cargo type added
+       330-lookup-and-price.
+           move 'n' to cargo-not-found-flag.
+           search all cargo-table-array
+               at end
+                   move 'y' to cargo-not-found-flag
+               when cargo (cargo-idx) = cargo-in-name
+                   continue
+           end-search.
+
+           if cargo-not-found
+               perform 340-print-unmatched-cargo
+           else
+               perform 350-compute-and-print-shipment
+           end-if.
+
+      *    the rate in force as of ship-date-in, if price-history-
+      *    file has one; otherwise the cargo table's current price
+       335-find-effective-price.
+           move cost (cargo-idx) to effective-price.
+           move 0 to ph-best-date.
+           move 'n' to ph-found-flag.
+           perform 336-scan-one-history-row
+               varying ph-idx from 1 by 1
+               until ph-idx > price-history-count.
+           if ph-found
+               move ph-table-price (ph-match-idx) to effective-price
+           end-if.
+
+       336-scan-one-history-row.
+           if ph-table-cargo (ph-idx) = cargo-in-name
+               and ph-table-date (ph-idx) <= ship-date-in
+               and ph-table-date (ph-idx) >= ph-best-date
+               move ph-table-date (ph-idx) to ph-best-date
+               move ph-idx to ph-match-idx
+               move 'y' to ph-found-flag
+           end-if.
+
+       340-print-unmatched-cargo.
+           move company-name to unmatched-company-out.
+           move cargo-in-name to unmatched-cargo-out.
+           move units-in to unmatched-units-out.
+           write report-record-out from unmatched-heading-out
+               after advancing 2 lines.
+           write report-record-out from unmatched-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+           move 'CRGO' to excp-reason-code.
+           move 'cargo not found in cargo table' to excp-reason-text.
+           move report-record-in to excp-record-image.
+           perform 9000-log-exception.
+
+      *    convert the shipment's own unit and currency onto the
+      *    cargo table's unit and currency before pricing it, so a
+      *    per-ton price isn't multiplied by a container count as if
+      *    the two units were the same thing
+       350-compute-and-print-shipment.
+           perform 335-find-effective-price.
+
+           move 1.0000 to ship-uom-factor.
+           move 1.0000 to table-uom-factor.
+           perform 355-find-uom-factor
+               varying conv-idx from 1 by 1
+               until conv-idx > 4.
+
+           move 1.0000 to ship-currency-factor.
+           move 1.0000 to table-currency-factor.
+           perform 360-find-currency-factor
+               varying conv-idx from 1 by 1
+               until conv-idx > 4.
+
+           compute converted-units rounded =
+               units-in * (ship-uom-factor / table-uom-factor).
+
+      *        effective-price is in the cargo table's own currency;
+      *        bring it into the shipment's own currency (via each
+      *        factor's USD equivalent) before it is multiplied by
+      *        units, instead of scaling the finished total by a
+      *        ratio that doesn't correspond to anything
+           compute effective-price rounded =
+               effective-price
+               * (table-currency-factor / ship-currency-factor).
+
+           compute shipment-total rounded =
+               converted-units * effective-price.
+
+           move company-name to company-name-out
+           move cargo-in-name to cargo-name-out
+           move units-in to units-out
+           move ship-currency-in to currency-out
+           move country-in to country-out
+           move shipment-total to shipment-total-out
+
+           write report-record-out from ship-detail-record-out after
+           advancing 1 lines
+
+           perform 8100-advance-line.
+           perform 365-accumulate-subtotals.
+
+       355-find-uom-factor.
+           if uom-code (conv-idx) = ship-unit-in
+               move uom-factor-to-ton (conv-idx) to ship-uom-factor
+           end-if.
+           if uom-code (conv-idx) = unit-of-measure (cargo-idx)
+               move uom-factor-to-ton (conv-idx) to table-uom-factor
+           end-if.
+
+       360-find-currency-factor.
+           if currency-code-tbl (conv-idx) = ship-currency-in
+               move currency-factor-to-usd (conv-idx)
+                   to ship-currency-factor
+           end-if.
+           if currency-code-tbl (conv-idx) = currency-code (cargo-idx)
+               move currency-factor-to-usd (conv-idx)
+                   to table-currency-factor
+           end-if.
+
+       365-accumulate-subtotals.
+           add shipment-total to grand-total.
+
+           move 'n' to cst-found-flag.
+           perform 366-scan-one-cargo-subtotal
+               varying cst-idx from 1 by 1
+               until cst-idx > cargo-subtotal-count or cst-found.
+           if cst-found
+               add shipment-total to cst-total (cst-match-idx)
+           else
+               add 1 to cargo-subtotal-count
+               move cargo-in-name to cst-cargo (cargo-subtotal-count)
+               move shipment-total to cst-total (cargo-subtotal-count)
+           end-if.
+
+           move 'n' to cost-found-flag.
+           perform 367-scan-one-country-subtotal
+               varying cost-idx from 1 by 1
+               until cost-idx > country-subtotal-count or cost-found.
+           if cost-found
+               add shipment-total to cost-total (cost-match-idx)
+           else
+               add 1 to country-subtotal-count
+               move country-in
+                   to cost-country (country-subtotal-count)
+               move shipment-total
+                   to cost-total (country-subtotal-count)
+           end-if.
+
+       366-scan-one-cargo-subtotal.
+           if cst-cargo (cst-idx) = cargo-in-name
+               move 'y' to cst-found-flag
+               move cst-idx to cst-match-idx
+           end-if.
+
+       367-scan-one-country-subtotal.
+           if cost-country (cost-idx) = country-in
+               move 'y' to cost-found-flag
+               move cost-idx to cost-match-idx
+           end-if.
+
+       500-print-subtotals.
+           write report-record-out from cargo-subtotal-heading-out
+               after advancing 2 lines.
+           perform 8100-advance-line.
+           perform 510-print-one-cargo-subtotal
+               varying cst-idx from 1 by 1
+               until cst-idx > cargo-subtotal-count.
+
+           write report-record-out from country-subtotal-heading-out
+               after advancing 2 lines.
+           perform 8100-advance-line.
+           perform 520-print-one-country-subtotal
+               varying cost-idx from 1 by 1
+               until cost-idx > country-subtotal-count.
+
+           move grand-total to grand-total-out.
+           write report-record-out from grand-total-line-out
+               after advancing 2 lines.
+           perform 8100-advance-line.
+
+       510-print-one-cargo-subtotal.
+           move cst-cargo (cst-idx) to cst-cargo-out.
+           move cst-total (cst-idx) to cst-total-out.
+           write report-record-out from cargo-subtotal-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+
+       520-print-one-country-subtotal.
+           move cost-country (cost-idx) to cost-country-out.
+           move cost-total (cost-idx) to cost-total-out.
+           write report-record-out from country-subtotal-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+
         900-close.
            close table-in.
+           close price-history-file.
+           close country-ref-file.
            close report-file-in.
            close report-file-out.
-        goback.   
-           
-      
+           close exception-log.
+           goback.
+
 
 
-       
-       
        1000-write-student-info.
+      *        Write the shop-standard banner page
+           move 'CARGO LOOKUP TABLE  ' to banner-job-name.
+           move 'SL0001' to banner-batch-id.
+           perform 8000-print-banner-page.
+
+       copy BANNERPR.
+
+       copy PAGEBRKP replacing ==PAGE-HEADER== by ==column-headers==.
+
+       copy EXCPPR.
 
-           write report-record-out from student-info-out-line1.
-           write report-record-out from student-info-out-line2 
-             before advancing 1 lines.
-           write report-record-out from student-info-out-line3 
-             before advancing 1 lines.
-           write report-record-out from student-info-out-line4 
-             before advancing 3 lines.
-           
-       
-      
-       end program shipLookupTable.
\ No newline at end of file
+       end program shipLookupTable.
