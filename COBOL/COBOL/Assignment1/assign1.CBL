@@ -11,6 +11,17 @@
       *
       *  The above information must be centered on the paper.
       *  Hand in the cover sheet and the completed Cobol porgram
+      *
+      *  Modification History
+      *  this cover sheet is now also the reference implementation for
+      *    the shop's shared banner-page paragraph (job name, run
+      *    date, run time, operator, and a batch-id) -- Car Rental,
+      *    the apartment job, the IRS reward job, and the ship jobs
+      *    all call the same BANNERPR copybook paragraph at the top
+      *    of their runs.
+      *  line4-out's hardcoded "Due 1/23/2015" is gone -- the banner
+      *    page above it already stamps the real run date, so the
+      *    stale literal was dropped instead of printed alongside it.
       *
        identification division.
        program-id. cover.
@@ -30,6 +41,8 @@
        01  record-out   pic x(80).
 
        working-storage section.
+       copy BANNERWS.
+
        01 line1-out.
            05   filler    pic x(30) value spaces.
            05   filler    pic x(18) value 'Fredrick J. Paulin'.
@@ -44,11 +57,6 @@
            05   filler    pic x(12) value 'Assignment 1'.
            05   filler    pic x(35) value spaces.
 
-       01 line4-out.
-           05   filler    pic x(30) value spaces.
-           05   filler    pic x(13) value 'Due 1/23/2015'.
-           05   filler    pic x(35) value spaces.
-
        01 line5-out.
            05   filler    pic x(30) value spaces.
            05   filler    pic x(12) value 'Grade:______'.
@@ -62,6 +70,14 @@
        100-main-module.
            open output file-out.
 
+      *        the shop-standard banner page -- job name, real run
+      *        date/time, operator, and a batch-id -- comes first,
+      *        the same way it does on Car Rental, the apartment job,
+      *        the IRS reward job, and the ship jobs
+           move 'ASSIGNMENT 1 COVER  ' to banner-job-name.
+           move 'CV0001' to banner-batch-id.
+           perform 8000-print-banner-page.
+
            move spaces to record-out.
 
            perform 15 times
@@ -74,8 +90,6 @@
                   after advancing 2 lines.
            write record-out from line3-out
                   after advancing 2 lines.
-           write record-out from line4-out
-                  after advancing 2 lines.
            write record-out from line5-out
                   after advancing 2 lines.
 
@@ -87,3 +101,5 @@
            close file-out.
            stop run.
 
+           copy BANNERPR.
+
