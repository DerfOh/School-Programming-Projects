@@ -1,5 +1,48 @@
 
       *Readdata.cbl example
+      *
+      *Modification History
+      *> added a grand-total-cost accumulator, printed as a summary
+      *>   line after the last record, instead of recomputing and
+      *>   throwing away total-cost on every read.
+      *> widened cargo-out to match cargo-in's own width so a cargo
+      *>   name isn't silently truncated on the printed manifest.
+      *> added a validation check ahead of the COMPUTE so a zero or
+      *>   out-of-range units-in/unit-price routes to an exceptions
+      *>   section instead of printing a bogus $0.00 or wild total.
+      *> readit now prices cargo from the same CARGOTAB file
+      *>   shipLookupTable.cbl reads, instead of trusting testdata.txt's
+      *>   own unit-price field, so there's one authoritative cargo
+      *>   price list instead of two that can drift apart. unit-price-
+      *>   in is still read (the input record format hasn't changed)
+      *>   but is no longer what drives total-cost.
+      *> added a SHIP-MASTER lookup so a manifest line for a ship
+      *>   outside the active fleet is flagged for review instead of
+      *>   billing out cargo costs against it.
+      *> ship-not-in-fleet and unpriced/invalid shipment exceptions now
+      *>   also get logged to the shop's shared EXCEPTION-LOG, same as
+      *>   the other jobs.
+      *> widened cargo-in (and the -out fields printed from it) to
+      *>   x(9) to match CARGOTAB's own cargo code width -- it was
+      *>   still x(8), so a 9-byte code could never match the shared
+      *>   table and would always land in the unpriced exception
+      *>   bucket.
+      *> 200-process no longer references smt-active (sm-match-idx)
+      *>   on the not-sm-found path, where sm-match-idx isn't
+      *>   guaranteed to be a valid subscript yet.
+      *> replaced the hand-rolled header lines with the shop's shared
+      *>   banner page and added the shared page-break paragraph to
+      *>   the detail loop, same as Car Rental, the apartment job,
+      *>   the IRS reward job, and shipLookupTable.
+      *> exception log is now opened via 8900-open-exception-log
+      *>   instead of a bare OPEN EXTEND, so a first-ever run with no
+      *>   EXCPLOG yet doesn't abend; CARGOTAB and SHIPMAST opens now
+      *>   check file status and stop the run on failure instead of
+      *>   reading garbage into the lookup tables.
+      *> 215-print-ship-exception and 230-print-data-exception now
+      *>   perform 8100-advance-line after each of their WRITEs, same
+      *>   as the main detail line, so page-line-count stays in sync
+      *>   with the physical page when either exception fires.
        identification division.
        program-id. readit.
        environment division.
@@ -7,9 +50,17 @@
 
 
        file-control.
-           select file-in assign to disk "H:\testdata.txt"
+           select file-in assign to "SHIPTESTDATA"
                  organization is line  sequential.
            select file-out assign to printer, "con".
+           select cargo-table-file assign to "CARGOTAB"
+                 organization is line sequential
+                 file status is ctf-file-status.
+           select ship-master-file assign to "SHIPMAST"
+                 organization is line sequential
+                 file status is smf-file-status.
+
+           copy EXCPSEL.
 
 
        data division.
@@ -18,16 +69,77 @@
        01 record-in.
            05 ship-name-in   pic x(15).
            05 units-in  pic 9(6).
-           05 cargo-in  pic x(8).
+      *    same width as CARGOTAB's own cargo code field
+      *    (table-cargo-in/cpt-cargo) so a 9-byte code isn't
+      *    space-padded down to 8 before the lookup compare
+           05 cargo-in  pic x(9).
            05 unit-price pic 999v99.
 
        fd file-out label records are omitted.
        01 record-out pic x(80).
 
+      *    same physical layout as shipLookupTable.cbl's table-in --
+      *    a leading count record followed by cargo/currency/unit/
+      *    price detail rows
+       fd cargo-table-file label records are standard.
+       01 cargo-table-record.
+           05 cargo-table-detail.
+               10 table-cargo-in    pic x(9).
+               10 table-currency-in pic x(3).
+               10 table-unit-in     pic x(3).
+               10 table-value-in    pic 9999v99.
+       01 cargo-table-header redefines cargo-table-record.
+           05 table-count-field pic 9(4).
+           05 filler            pic x(17).
+
+       fd ship-master-file label records are omitted.
+       01 ship-master-record.
+           05 sm-ship-name-in pic x(15).
+           05 sm-registration-in pic x(10).
+           05 sm-active-flag-in pic x.
+
+       copy EXCPFD.
+
 
        working-storage section.
        01 more-records pic x value 'y'.
+       01 ctf-file-status pic xx.
+       01 smf-file-status pic xx.
+
+       copy BANNERWS.
+       copy PAGEBRKW.
+       copy EXCPWS.
        01 total-cost pic 999999999999999v99.
+       01 grand-total-cost pic 999999999999999v99 value 0.
+
+      *cargo price table, loaded once from cargo-table-file, sized
+      *from its own leading count record the same way
+      *shipLookupTable.cbl's cargo-table-array is
+       01 cargo-price-count pic 9(4) value 0.
+       01 cargo-price-table.
+           05 cargo-price-entry occurs 1 to 500 times
+                 depending on cargo-price-count.
+              10 cpt-cargo pic x(9).
+              10 cpt-price pic 9999v99.
+       01 cargo-rows-loaded pic 9(4) value 0.
+       01 cp-idx pic 9(4) value 0.
+       01 cp-match-idx pic 9(4) value 0.
+       01 cp-found-flag pic x value 'n'.
+           88 cp-found value 'y'.
+       01 looked-up-price pic 9999v99.
+
+       01 ship-master-count pic 9(4) value 0.
+       01 ship-master-table.
+           05 ship-master-entry occurs 1 to 500 times
+                 depending on ship-master-count.
+              10 smt-ship-name pic x(15).
+              10 smt-registration pic x(10).
+              10 smt-active-flag pic x.
+                  88 smt-active value 'Y'.
+       01 sm-idx pic 9(4) value 0.
+       01 sm-match-idx pic 9(4) value 0.
+       01 sm-found-flag pic x value 'n'.
+           88 sm-found value 'y'.
 
        01 line1-out.
            05 filler pic x(37) value spaces.
@@ -50,38 +162,223 @@
            05 filler    pic x(1) value spaces.
            05 ship-name-out  pic x(15).
            05 filler    pic x(4) value spaces.
-           05 cargo-out pic x(5).
-           05 filler    pic x(8) value spaces.
+           05 cargo-out pic x(9).
+           05 filler    pic x(4) value spaces.
            05 units-out   pic 999999.
            05 filler    pic x(8) value spaces.
            05 price-out pic $zzz,999.99.
            05 filler    pic x(6) value spaces.
            05 cost-out  pic $zzz,9999999.99.
-           05 filler    pic x(13) value spaces.
+           05 filler    pic x(10) value spaces.
+
+       01 grand-total-heading-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(29) value
+               'Manifest Grand Total Value:'.
+
+       01 grand-total-line-out.
+           05 filler pic x(1) value spaces.
+           05 grand-total-out pic $zz,zzz,zzz,999.99.
+
+      *    shipments whose ship-name isn't on the active fleet list
+       01 ship-exception-heading-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(28) value
+               'Ship Not In Active Fleet:'.
+
+       01 ship-exception-line-out.
+           05 filler pic x(1) value spaces.
+           05 se-ship-name-out pic x(15).
+           05 filler pic x(3) value spaces.
+           05 se-cargo-out pic x(9).
+
+      *    shipments with an unmatched cargo or an out-of-range
+      *    units-in/price
+       01 data-exception-heading-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(27) value
+               'Unpriced/Invalid Shipment:'.
+
+       01 data-exception-line-out.
+           05 filler pic x(1) value spaces.
+           05 de-ship-name-out pic x(15).
+           05 filler pic x(3) value spaces.
+           05 de-cargo-out pic x(9).
+           05 filler pic x(3) value spaces.
+           05 de-units-out pic 999999.
 
        procedure division.
        100-main.
            open input file-in.
            open output file-out.
+           open input cargo-table-file.
+           if ctf-file-status not = '00'
+               display 'CARGO-TABLE-FILE FAILED TO OPEN, STATUS '
+                   ctf-file-status
+               stop run
+           end-if.
+           open input ship-master-file.
+           if smf-file-status not = '00'
+               display 'SHIP-MASTER-FILE FAILED TO OPEN, STATUS '
+                   smf-file-status
+               stop run
+           end-if.
+           perform 8900-open-exception-log.
+           move 'READIT      ' to excp-this-job.
+
+           perform 110-load-cargo-table.
+           perform 120-load-ship-master.
+
+      *        the shop-standard banner page, then the column headers
+      *        for this manifest
+           move 'SHIP MANIFEST       ' to banner-job-name.
+           move 'RI0001' to banner-batch-id.
+           perform 8000-print-banner-page.
+
            write record-out from line1-out after advancing 5 lines.
            write record-out from line2-out after advancing 2 lines.
+           move 2 to page-line-count.
+
            read file-in at end move 'n' to more-records.
            perform 200-process until more-records = 'n'.
+
+           move grand-total-cost to grand-total-out.
+           write record-out from grand-total-heading-out
+               after advancing 2 lines.
+           write record-out from grand-total-line-out
+               after advancing 1 lines.
+
            close file-in.
            close file-out.
+           close cargo-table-file.
+           close ship-master-file.
+           close exception-log.
            stop run.
 
+       110-load-cargo-table.
+           read cargo-table-file into cargo-table-header at end
+               move 'n' to more-records.
+           move table-count-field to cargo-rows-loaded.
+           move 0 to cargo-price-count.
+           perform 115-load-one-cargo-row
+               varying cp-idx from 1 by 1
+               until cp-idx > cargo-rows-loaded.
+           move 'y' to more-records.
+
+       115-load-one-cargo-row.
+           read cargo-table-file into cargo-table-detail at end
+               move 'n' to more-records.
+           if more-records = 'y'
+               add 1 to cargo-price-count
+               move table-cargo-in to cpt-cargo (cargo-price-count)
+               move table-value-in to cpt-price (cargo-price-count)
+           end-if.
+
+       120-load-ship-master.
+           read ship-master-file at end move 'n' to more-records.
+           perform 125-load-one-ship until more-records = 'n'.
+           move 'y' to more-records.
+
+       125-load-one-ship.
+           add 1 to ship-master-count.
+           move sm-ship-name-in to smt-ship-name (ship-master-count).
+           move sm-registration-in
+               to smt-registration (ship-master-count).
+           move sm-active-flag-in
+               to smt-active-flag (ship-master-count).
+           read ship-master-file at end move 'n' to more-records.
+
        200-process.
-           compute total-cost = unit-price * units-in.
+           perform 210-validate-ship.
+           if sm-found and smt-active (sm-match-idx)
+               perform 220-validate-and-price
+           else
+               perform 215-print-ship-exception
+           end-if.
+           read file-in at end move 'n' to more-records.
+
+       210-validate-ship.
+           move 'n' to sm-found-flag.
+           perform 212-scan-one-ship
+               varying sm-idx from 1 by 1
+               until sm-idx > ship-master-count or sm-found.
+           if sm-found
+               move sm-idx to sm-match-idx
+           end-if.
+
+       212-scan-one-ship.
+           if smt-ship-name (sm-idx) = ship-name-in
+               move 'y' to sm-found-flag
+           end-if.
+
+       215-print-ship-exception.
+           move ship-name-in to se-ship-name-out.
+           move cargo-in to se-cargo-out.
+           write record-out from ship-exception-heading-out
+               after advancing 2 lines.
+           perform 8100-advance-line.
+           write record-out from ship-exception-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+
+           move 'SHIP' to excp-reason-code.
+           move 'ship not in active fleet' to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+       220-validate-and-price.
+           perform 225-lookup-cargo-price.
+           if not cp-found or units-in = 0 or looked-up-price = 0
+               perform 230-print-data-exception
+           else
+               perform 250-print-shipment
+           end-if.
+
+       225-lookup-cargo-price.
+           move 'n' to cp-found-flag.
+           perform 227-scan-one-cargo-price
+               varying cp-idx from 1 by 1
+               until cp-idx > cargo-price-count or cp-found.
+           if cp-found
+               move cpt-price (cp-match-idx) to looked-up-price
+           end-if.
+
+       227-scan-one-cargo-price.
+           if cpt-cargo (cp-idx) = cargo-in
+               move 'y' to cp-found-flag
+               move cp-idx to cp-match-idx
+           end-if.
+
+       230-print-data-exception.
+           move ship-name-in to de-ship-name-out.
+           move cargo-in to de-cargo-out.
+           move units-in to de-units-out.
+           write record-out from data-exception-heading-out
+               after advancing 2 lines.
+           perform 8100-advance-line.
+           write record-out from data-exception-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+
+           move 'PRIC' to excp-reason-code.
+           move 'unmatched cargo or zero units/price'
+               to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+       250-print-shipment.
+           compute total-cost = looked-up-price * units-in.
+           add total-cost to grand-total-cost.
            move ship-name-in to ship-name-out.
            move cargo-in to cargo-out.
            move units-in to units-out.
-           move unit-price to price-out.
+           move looked-up-price to price-out.
            move total-cost to cost-out
            write record-out from print-line-out after advancing 1 line.
-           read file-in at end move 'n' to more-records.
-
-
+           perform 8100-advance-line.
 
+           copy BANNERPR.
 
+           copy PAGEBRKP replacing ==PAGE-HEADER== by ==line2-out==.
 
+           copy EXCPPR.
