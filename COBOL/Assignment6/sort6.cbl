@@ -1,14 +1,37 @@
       *  Assignment #6
       *
-      *  
+      *
       *  CSC-170 Sec 01
       *
-      *  Write a program to sort the unsorted input 
+      *  Write a program to sort the unsorted input
       *  file ShipDATA6.TXT creating the sorted output file
       *  a:sort6out.txt.  Then, using the sorted file,
       *  write a program (ships2.cbl) using a control-
       *  break with the output (a:master6.txt).
-      
+      *
+      *  Modification History
+      *  sort key was cargo-in alone, leaving same-cargo records in
+      *    whatever order they happened to arrive in ShipData6.txt.
+      *    Aux-sort-record now carries ship-name-in and ship-date-in
+      *    too, so the sort can go cargo / ship-name / date.
+      *  added an in-count/out-count wrapper around the SORT so a
+      *    record dropped by a malformed line shows up as a printed
+      *    reconciliation line the same run it happens.
+      *  sort order and sort key are now picked at run time from a
+      *    leading control record in SORTPARM instead of being fixed
+      *    in the SORT statement, since different downstream reports
+      *    need the data ordered differently.
+      *  added a post-sort duplicate check (adjacent sorted records
+      *    with identical cargo/ship-name/date) that writes suspected
+      *    duplicates to a review file instead of letting them ride
+      *    into master6.txt untouched.
+      *  suspected duplicates now also get logged to the shop's shared
+      *    EXCEPTION-LOG, same as the other jobs, so they show up in
+      *    one place with everybody else's exceptions.
+      *  exception log is now opened via 8900-open-exception-log
+      *    instead of a bare OPEN EXTEND, so a first-ever run with no
+      *    EXCPLOG yet doesn't abend.
+
        IDENTIFICATION DIVISION.
 
        Program-Id. shipsort.
@@ -23,48 +46,242 @@
        Input-Output Section.
 
        File-Control.
-       
-           Select file-in assign to disk "z:\ShipData6.txt"
+
+           Select file-in assign to "SHIPDATA6"
+              organization is line sequential.
+           Select Aux-sort-file assign to "SORTWORK6".
+
+           Select file-out assign to "SORT6OUT"
+              organization is line sequential.
+
+           Select sort-parm-file assign to "SORTPARM"
+              organization is line sequential.
+
+           Select dup-review-file assign to "SORTDUPS"
               organization is line sequential.
-           Select Aux-sort-file assign to disk "z:\temp6.txt".
 
-           Select file-out assign to "z:\sort6out.txt"
+           Select recon-file assign to "SORTRECON"
               organization is line sequential.
 
+           copy EXCPSEL.
+
        DATA DIVISION.
 
        File Section.
-       
+
        FD File-in label records are standard.
        01 Record-in.
            05 pic x(40).
 
        SD Aux-sort-file.
        01 Aux-sort-record.
-           05 filler pic x(20).
+           05 ship-name-in pic x(20).
            05 cargo-in pic x(10).
-           05 filler pic x(10).
-       
+           05 ship-date-in pic x(8).
+           05 filler pic x(2).
+
        FD File-out label records are omitted.
        01 Record-out.
-           05 pic x(40).
+           05 ship-name-out pic x(20).
+           05 cargo-out pic x(10).
+           05 ship-date-out pic x(8).
+           05 filler pic x(2).
+
+      *    leading control record: sort-direction is 'A' or 'D',
+      *    sort-key-choice is 'C' (cargo) or 'S' (ship-name)
+       FD sort-parm-file label records are omitted.
+       01 sort-parm-record.
+           05 sort-direction-in pic x.
+           05 sort-key-choice-in pic x.
+
+       FD dup-review-file label records are omitted.
+       01 dup-review-record.
+           05 dup-ship-name-out pic x(20).
+           05 dup-cargo-out pic x(10).
+           05 dup-ship-date-out pic x(8).
+           05 filler pic x(2).
+
+      *    kept separate from sort6out.txt so the reconciliation
+      *    footer never lands in the same file ships2.cbl reads as
+      *    pure control-break detail data
+       FD recon-file label records are omitted.
+       01 recon-record pic x(80).
+
+       copy EXCPFD.
 
        Working-Storage Section.
 
        01 more-records pic x value 'y'.
 
+       copy EXCPWS.
+
        01 print-line-out.
            05 pic x(40).
 
+       01 sort-direction pic x value 'A'.
+       01 sort-key-choice pic x value 'C'.
+
+       01 in-record-count pic 9(7) value 0.
+       01 out-record-count pic 9(7) value 0.
+       01 record-count-diff pic s9(7) value 0.
+
+       01 dup-count pic 9(7) value 0.
+       01 first-sorted-record-flag pic x value 'y'.
+           88 first-sorted-record value 'y'.
+       01 prior-sorted-record.
+           05 prior-ship-name pic x(20).
+           05 prior-cargo pic x(10).
+           05 prior-ship-date pic x(8).
+           05 filler pic x(2).
+
+       01 reconciliation-heading-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(27) value
+               'Sort Record Reconciliation:'.
+
+       01 reconciliation-line-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(4) value 'In: '.
+           05 recon-in-out pic zzzzzz9.
+           05 filler pic x(3) value spaces.
+           05 filler pic x(5) value 'Out: '.
+           05 recon-out-out pic zzzzzz9.
+           05 filler pic x(3) value spaces.
+           05 filler pic x(6) value 'Diff: '.
+           05 recon-diff-out pic -zzzzzz9.
+
        PROCEDURE DIVISION.
-       
+
        100-Main-Module.
 
-           Sort Aux-sort-file
-              on ascending key cargo-in
-              using file-in
-              giving file-out.
+           perform 8900-open-exception-log.
+           move 'SHIPSORT    ' to excp-this-job.
+
+           perform 110-read-sort-parm.
+           perform 120-count-input-records.
+           perform 130-run-sort.
+           perform 140-count-output-records.
+           perform 160-check-for-duplicates.
+           perform 150-print-reconciliation.
+
+           close exception-log.
 
            Stop run.
-                       
-      
+
+       110-read-sort-parm.
+           open input sort-parm-file.
+           read sort-parm-file at end
+               move 'n' to more-records
+           not at end
+               move sort-direction-in to sort-direction
+               move sort-key-choice-in to sort-key-choice
+           end-read.
+           close sort-parm-file.
+           move 'y' to more-records.
+
+       120-count-input-records.
+           open input file-in.
+           read file-in at end move 'n' to more-records.
+           perform 125-count-one-input-record until more-records = 'n'.
+           close file-in.
+           move 'y' to more-records.
+
+       125-count-one-input-record.
+           add 1 to in-record-count.
+           read file-in at end move 'n' to more-records.
+
+      *    the SORT statement's key list and direction are fixed at
+      *    compile time, so a run-time choice between them is made by
+      *    picking which of four otherwise-identical SORT statements
+      *    to execute
+       130-run-sort.
+           evaluate sort-key-choice also sort-direction
+               when 'C' also 'D'
+                   sort Aux-sort-file
+                       on descending key cargo-in
+                       on ascending key ship-name-in
+                       on ascending key ship-date-in
+                       using file-in
+                       giving file-out
+               when 'S' also 'A'
+                   sort Aux-sort-file
+                       on ascending key ship-name-in
+                       on ascending key cargo-in
+                       on ascending key ship-date-in
+                       using file-in
+                       giving file-out
+               when 'S' also 'D'
+                   sort Aux-sort-file
+                       on descending key ship-name-in
+                       on ascending key cargo-in
+                       on ascending key ship-date-in
+                       using file-in
+                       giving file-out
+               when other
+                   sort Aux-sort-file
+                       on ascending key cargo-in
+                       on ascending key ship-name-in
+                       on ascending key ship-date-in
+                       using file-in
+                       giving file-out
+           end-evaluate.
+
+       140-count-output-records.
+           open input file-out.
+           read file-out at end move 'n' to more-records.
+           perform 145-count-one-output-record
+               until more-records = 'n'.
+           close file-out.
+           move 'y' to more-records.
+
+       145-count-one-output-record.
+           add 1 to out-record-count.
+           read file-out at end move 'n' to more-records.
+
+       150-print-reconciliation.
+           compute record-count-diff =
+               in-record-count - out-record-count.
+           move in-record-count to recon-in-out.
+           move out-record-count to recon-out-out.
+           move record-count-diff to recon-diff-out.
+
+           open output recon-file.
+           write recon-record from reconciliation-heading-out
+               after advancing 2 lines.
+           write recon-record from reconciliation-line-out
+               after advancing 1 lines.
+           close recon-file.
+
+      *    adjacent-record compare on the now-sorted file-out catches
+      *    same-cargo/same-ship-name/same-date duplicates without
+      *    needing the SD's DUPLICATES phrase
+       160-check-for-duplicates.
+           open input file-out.
+           open output dup-review-file.
+           move 'y' to first-sorted-record-flag.
+           read file-out at end move 'n' to more-records.
+           perform 165-check-one-record until more-records = 'n'.
+           close file-out.
+           close dup-review-file.
+           move 'y' to more-records.
+
+       165-check-one-record.
+           if not first-sorted-record
+               and ship-name-out = prior-ship-name
+               and cargo-out = prior-cargo
+               and ship-date-out = prior-ship-date
+               add 1 to dup-count
+               write dup-review-record from record-out
+               move 'DUPL' to excp-reason-code
+               move 'suspected duplicate shipment record'
+                   to excp-reason-text
+               move record-out to excp-record-image
+               perform 9000-log-exception
+           end-if.
+           move 'n' to first-sorted-record-flag.
+           move record-out to prior-sorted-record.
+           read file-out at end move 'n' to more-records.
+
+           copy EXCPPR.
+
+
