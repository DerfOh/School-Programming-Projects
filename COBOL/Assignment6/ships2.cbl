@@ -0,0 +1,158 @@
+      *  Assignment #6 continued
+      *
+      *  CSC-170 Sec 01
+      *
+      *  Reads sort6out.txt (already in cargo order courtesy of
+      *  sort6.cbl) and prints the control-break master report
+      *  sort6.cbl's own header comment promises -- a subtotal line
+      *  every time cargo-in changes and a grand total at end of
+      *  file -- into master6.txt.
+      *
+      *  Modification History
+      *  added the shop-standard banner page and the shared
+      *    line-counter/page-break paragraph, same as Car Rental,
+      *    the apartment job, the IRS reward job, and shipLookupTable.
+      *  page-line-count was seeded at 2 after only title-out had
+      *    been written, breaking every page one line early -- seeded
+      *    at 1 instead.
+
+       IDENTIFICATION DIVISION.
+
+       Program-Id. ships2.
+
+       ENVIRONMENT DIVISION.
+
+       Configuration Section.
+
+       source-computer. ibm-pc.
+       object-computer. ibm-pc.
+
+       Input-Output Section.
+
+       File-Control.
+
+           Select file-in assign to "SORT6OUT"
+              organization is line sequential.
+
+           Select file-out assign to "MASTER6"
+              organization is line sequential.
+
+       DATA DIVISION.
+
+       File Section.
+
+       FD file-in label records are standard.
+       01 record-in.
+           05 ship-name-in pic x(20).
+           05 cargo-in pic x(10).
+           05 ship-date-in pic x(8).
+           05 filler pic x(2).
+
+       FD file-out label records are omitted.
+       01 record-out pic x(80).
+
+       Working-Storage Section.
+
+       copy BANNERWS.
+       copy PAGEBRKW.
+
+       01 more-records pic x value 'y'.
+
+       01 first-record-flag pic x value 'y'.
+           88 first-record value 'y'.
+
+       01 break-cargo pic x(10).
+       01 cargo-shipment-count pic 9(5) value 0.
+       01 grand-shipment-count pic 9(7) value 0.
+
+       01 title-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(31) value
+               'Ship Cargo Control-Break Report'.
+
+       01 detail-line-out.
+           05 filler pic x(2) value spaces.
+           05 detail-ship-name-out pic x(20).
+           05 filler pic x(2) value spaces.
+           05 detail-cargo-out pic x(10).
+           05 filler pic x(2) value spaces.
+           05 detail-date-out pic x(8).
+
+       01 subtotal-line-out.
+           05 filler pic x(2) value spaces.
+           05 filler pic x(8) value 'Cargo: '.
+           05 subtotal-cargo-out pic x(10).
+           05 filler pic x(3) value spaces.
+           05 filler pic x(10) value 'Shipments:'.
+           05 subtotal-count-out pic zzzz9.
+
+       01 grand-total-line-out.
+           05 filler pic x(2) value spaces.
+           05 filler pic x(27) value 'Total Shipments, All Cargo:'.
+           05 filler pic x(1) value spaces.
+           05 grand-count-out pic zzzzzz9.
+
+       PROCEDURE DIVISION.
+
+       100-Main-Module.
+           open input file-in.
+           open output file-out.
+
+      *        the shop-standard banner page, then this report's own
+      *        title line
+           move 'SHIP CONTROL BREAK  ' to banner-job-name.
+           move 'SC0001' to banner-batch-id.
+           perform 8000-print-banner-page.
+
+           write record-out from title-out after advancing 1 line.
+           move 1 to page-line-count.
+
+           move 'y' to first-record-flag.
+           read file-in at end move 'n' to more-records.
+           perform 200-process until more-records = 'n'.
+
+           if not first-record
+               perform 300-print-subtotal
+           end-if.
+
+           move grand-shipment-count to grand-count-out.
+           write record-out from grand-total-line-out
+               after advancing 2 lines.
+
+           close file-in.
+           close file-out.
+           stop run.
+
+       200-process.
+           if first-record
+               move cargo-in to break-cargo
+               move 'n' to first-record-flag
+           else
+               if cargo-in not = break-cargo
+                   perform 300-print-subtotal
+                   move cargo-in to break-cargo
+                   move 0 to cargo-shipment-count
+               end-if
+           end-if.
+
+           move ship-name-in to detail-ship-name-out.
+           move cargo-in to detail-cargo-out.
+           move ship-date-in to detail-date-out.
+           write record-out from detail-line-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+
+           add 1 to cargo-shipment-count.
+           add 1 to grand-shipment-count.
+
+           read file-in at end move 'n' to more-records.
+
+       300-print-subtotal.
+           move break-cargo to subtotal-cargo-out.
+           move cargo-shipment-count to subtotal-count-out.
+           write record-out from subtotal-line-out
+               after advancing 1 lines.
+
+           copy BANNERPR.
+
+           copy PAGEBRKP replacing ==PAGE-HEADER== by ==title-out==.
