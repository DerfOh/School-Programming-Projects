@@ -1,4 +1,50 @@
-    
+
+      *IRS whistleblower reward program
+      *
+      *Modification History
+      *> the middle and top tiers of the reward formula produced a
+      *>   reward that fell as recovered-amnt-in rose, with a step
+      *>   discontinuity at each tier boundary; the formula is now a
+      *>   running total carried forward from the prior tier, so the
+      *>   reward is monotonically non-decreasing across all three
+      *>   bands.
+      *> added a tier-code carried through to the report and a
+      *>   same-run audit file (name, tier, recovered amount, reward)
+      *>   so a disputed reward can be traced back to the rule that
+      *>   produced it instead of re-derived from memory.
+      *> added a claimant-id to record-in and a same-run dedup check
+      *>   so a repeat claimant on a later line of the input file is
+      *>   flagged instead of silently earning a second full reward.
+      *> replaced the hardcoded tier boundaries/rates/cap in
+      *>   200-process with a REWARD-TIER-TABLE read once from
+      *>   IRSTIERS at startup, so a statute change is a data change
+      *>   instead of a recompile.
+      *> added a minimum-recovery floor and a distinct zero-amount
+      *>   exception path so neither one is paid a reward or folded
+      *>   into total-reward/average-reward-out.
+      *> added a year-to-date totals file keyed by fiscal year, read
+      *>   at start-up and rewritten at the end of every run, and a
+      *>   YTD line on the report alongside this run's totals.
+      *> claims that hit their tier's cap, or recover more than
+      *>   large-recovery-threshold, are now held out of the main
+      *>   list and printed in their own second-level-review section.
+      *> replaced the hand-rolled student-info header with the shop's
+      *>   shared banner page (real run date instead of a hardcoded
+      *>   "Date: Mar 10" literal), added the shared page-break
+      *>   paragraph to the detail loop, and now log every exception
+      *>   record (duplicate, zero, below-minimum) to the shared
+      *>   exception log.
+      *> exception log is now opened via 8900-open-exception-log
+      *>   instead of a bare OPEN EXTEND, so a first-ever run with no
+      *>   EXCPLOG yet doesn't abend, same fallback as YTD-TOTALS-FILE.
+      *> page-line-count was seeded at 2 after only one header line
+      *>   had been written -- seeded at 1 instead. Reward-tier-file
+      *>   now has a file status and is checked after OPEN like every
+      *>   other critical input file, instead of silently leaving
+      *>   reward-tier-table empty if IRSTIERS is missing or misnamed.
+      *>   The duplicate-claim, zero-recovery, and below-minimum
+      *>   exception paragraphs now perform 8100-advance-line after
+      *>   their WRITE, same as the main detail line.
        identification division.
        program-id. Program1.
        environment division.
@@ -8,179 +54,555 @@
        object-computer. ibm-pc.
        
        file-control.
-                  select file-in assign to disk 
-                  "C:\Users\Fredrick\ownCloud\Programming\COBOL\Assignment4\IRS.txt"
+                  select file-in assign to "IRSIN"
                          organization is line  sequential.
                   select file-out assign to printer, "con".
+                  select audit-file assign to "IRSAUDIT"
+                         organization is line sequential.
+                  select reward-tier-file assign to "IRSTIERS"
+                         organization is line sequential
+                         file status is rt-file-status.
+                  select ytd-totals-file assign to "IRSYTD"
+                         organization is indexed
+                         access mode is random
+                         record key is ytd-fiscal-year
+                         file status is ytd-file-status.
+                  copy EXCPSEL.
 
 
        data division.
        
        file section.
        
-           fd file-in label records are standard.
-           01 record-in.  
-                05 name-in pic x(20).
-                05 recovered-amnt-in pic 9999999999v99.
-               
+       fd file-in label records are standard.
+       01 record-in.
+            05 claimant-id-in pic x(9).
+            05 name-in pic x(20).
+            05 recovered-amnt-in pic 9999999999v99.
                
-           fd file-out label records are omitted.
-           01 record-out pic x(80).        
                
+       fd file-out label records are omitted.
+       01 record-out pic x(80).
+
+      *    One line per claim, recording exactly which rule produced
+      *    that claim's reward, for when a reward is disputed later.
+       fd audit-file label records are omitted.
+       01 audit-record.
+            05 audit-claimant-id  pic x(9).
+            05 audit-name         pic x(20).
+            05 audit-tier         pic x(1).
+            05 audit-recovered    pic 9999999999v99.
+            05 audit-reward       pic 99999999v99.
+
+      *    One row per reward tier: the recovered-amount boundary the
+      *    tier runs up to, the rate paid within the tier, and the
+      *    reward cap in effect for that tier. The last row in the
+      *    file is treated as the catch-all top tier regardless of
+      *    its boundary value.
+       fd reward-tier-file label records are omitted.
+       01 reward-tier-record.
+            05 tier-boundary-in  pic 9(10)v99.
+            05 tier-rate-in      pic v9(3).
+            05 tier-cap-in       pic 9(8)v99.
+
+      *    one row per fiscal year, carrying the running totals for
+      *    every run made so far in that year
+       fd ytd-totals-file label records are standard.
+       01 ytd-totals-record.
+            05 ytd-fiscal-year    pic 9(4).
+            05 ytd-record-count   pic 9(7).
+            05 ytd-total-reward   pic 9(11)v99.
+
+       copy EXCPFD.
+
        working-storage section.
-           
-       
-      *    Begin student info
-           01 header-info-out-line1.
-               05 filler pic x(10) value spaces.
-               05 filler pic x(15) value 'Fredrick Paulin'.
-
-           01 header-info-out-line2.
-               05 filler pic x(10) value spaces.
-               05 filler pic x(24) value 'CIS-CSC 170 Assignment 4'.
-
-           01 header-info-out-line3.
-               05 filler pic x(10) value spaces.
-               05 filler pic x(12) value 'Date: Mar 10'.
-
-           01 header-info-out-line4.
-               05 filler pic x(10) value spaces.
-               05 filler pic x(11) value 'IRS Program'.
-               05 filler pic x(10) value spaces.
-      *    End of the student info
-           
+
+       copy BANNERWS.
+       copy PAGEBRKW.
+       copy EXCPWS.
+
       *    determines the end of the file when processing records
-           01 more-records pic x value 'y'.
+       01 more-records pic x value 'y'.
            
       *    the reward for a specific record instance
-           01 reward pic 99999999v99.
-           
+       01 reward pic 99999999v99.
+
+      *    which tier the claim fell into, as a position in
+      *    reward-tier-table (1 = first/lowest tier)
+       01 tier-code pic 9 value 0.
+
+      *    reward-tier-table is loaded once from reward-tier-file at
+      *    start-up and then scanned for every claim, the same
+      *    load-once/scan-every-record pattern shipLookupTable.cbl
+      *    uses for its cargo-table-array.
+       01 reward-tier-table.
+           05 reward-tier-entry occurs 10 times.
+               10 tier-boundary  pic 9(10)v99.
+               10 tier-rate      pic v9(3).
+               10 tier-cap       pic 9(8)v99.
+       01 tier-count pic 99 value 0.
+       01 tier-idx pic 99 value 0.
+       01 tier-found-flag pic x value 'n'.
+           88 tier-found value 'y'.
+       01 tier-running-base pic 9(8)v99 value 0.
+       01 tier-prior-boundary pic 9(10)v99 value 0.
+       01 effective-cap pic 9(8)v99 value 0.
+
+      *    claims recovering less than this are paid no reward at
+      *    all and are excluded from the run's totals
+       01 minimum-recovery pic 9999v99 value 100.00.
+
+      *    year-to-date totals, kept in ytd-totals-file across runs
+       01 ytd-file-status pic xx.
+       01 rt-file-status pic xx.
+       01 ytd-found-flag pic x value 'n'.
+           88 ytd-found value 'y'.
+       01 today-date-ccyymmdd.
+           05 today-ccyy pic 9(4).
+           05 today-mm   pic 9(2).
+           05 today-dd   pic 9(2).
+       01 current-fiscal-year pic 9(4).
+       01 ytd-prior-record-count pic 9(7) value 0.
+       01 ytd-prior-total-reward pic 9(11)v99 value 0.
+
+      *    a reward that hits its tier's cap, or a recovered amount
+      *    over this threshold, is held out of the main list and
+      *    printed in its own second-level-review section instead
+       01 large-recovery-threshold pic 9(10)v99 value 1000000.00.
+       01 large-award-flag pic x value 'n'.
+           88 large-award value 'y'.
+       01 large-award-table.
+           05 large-award-entry occurs 200 times.
+               10 la-claimant-id  pic x(9).
+               10 la-name         pic x(20).
+               10 la-recovered    pic 9999999999v99.
+               10 la-reward       pic 99999999v99.
+               10 la-tier         pic 9.
+       01 large-award-count pic 999 value 0.
+       01 la-idx pic 999 value 0.
+
+      *    claimant-ids already paid this run, so a repeat claimant
+      *    can be caught the same way shipLookupTable catches a
+      *    repeat cargo code: a linear-scanned in-memory table.
+       01 seen-claimants-table.
+           05 seen-claimant occurs 500 times pic x(9).
+       01 seen-claimant-count pic 999 value 0.
+       01 dup-idx pic 999 value 0.
+       01 dup-found-flag pic x value 'n'.
+           88 dup-found value 'y'.
+
       *    the total award recovered from all instances
-           01 total-reward pic 999999999999999999999v99.
+       01 total-reward pic 999999999999999999999v99.
            
       *    the total records processed
-           01 record-count pic 99999.
+       01 record-count pic 99999.
            
       *    the average reward
-           01 average-reward pic 999999999v99.
+       01 average-reward pic 999999999v99.
            
            
       *    Headers for the different categories of data
-           01 line2-out.
-               05 filler pic x(1) value spaces.
-               05 filler pic x(4) value 'Name'.
-               05 filler pic x(20) value spaces.
-               05 filler pic x(13) value 'Amount In'.
-               05 filler pic x(5) value spaces.
-               05 filler pic x(6) value 'Reward'.
+       01 line2-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(8) value 'Claim ID'.
+           05 filler pic x(2) value spaces.
+           05 filler pic x(4) value 'Name'.
+           05 filler pic x(20) value spaces.
+           05 filler pic x(13) value 'Amount In'.
+           05 filler pic x(5) value spaces.
+           05 filler pic x(6) value 'Reward'.
+           05 filler pic x(3) value spaces.
+           05 filler pic x(4) value 'Tier'.
                
                
                
       *    Line out for the data that was computed
-           01 print-computations-out.
-               05 filler           pic x(1) value spaces.
-               05 name-out         pic x(20).
-               05 filler           pic x(4) value spaces.
-               05 amnt-out         pic $zzzzzzz999.99.
-               05 filler           pic x(4) value spaces.
-               05 reward-out       pic $zzzz999.99.
-               05 filler           pic x(4) value spaces.
-               
+       01 print-computations-out.
+           05 filler           pic x(1) value spaces.
+           05 claimant-id-out  pic x(9).
+           05 filler           pic x(1) value spaces.
+           05 name-out         pic x(20).
+           05 filler           pic x(4) value spaces.
+           05 amnt-out         pic $zzzzzzz999.99.
+           05 filler           pic x(4) value spaces.
+           05 reward-out       pic $zzzz999.99.
+           05 filler           pic x(4) value spaces.
+           05 tier-code-out    pic 9.
+           05 filler           pic x(4) value spaces.
+
+      *    heading and line out for claims requiring second-level
+      *    review, printed in their own section at the end of the
+      *    report instead of blending into the main list
+       01 review-heading-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(31) value
+               'Requires Second-Level Review:'.
+
+       01 print-review-out.
+           05 filler           pic x(1) value spaces.
+           05 la-claimant-id-out  pic x(9).
+           05 filler           pic x(1) value spaces.
+           05 la-name-out      pic x(20).
+           05 filler           pic x(4) value spaces.
+           05 la-amnt-out      pic $zzzzzzz999.99.
+           05 filler           pic x(4) value spaces.
+           05 la-reward-out    pic $zzzz999.99.
+           05 filler           pic x(4) value spaces.
+           05 la-tier-out      pic 9.
+
+      *    exception line for a claimant-id seen earlier in this run
+       01 print-dup-claim-out.
+           05 filler              pic x(1) value spaces.
+           05 dup-claimant-id-out  pic x(9).
+           05 filler              pic x(1) value spaces.
+           05 dup-name-out        pic x(20).
+           05 filler              pic x(1) value spaces.
+           05 filler              pic x(28) value
+               'duplicate claimant - skipped'.
+
+      *    exception line for a zero/blank recovered amount
+       01 print-zero-recovery-out.
+           05 filler               pic x(1) value spaces.
+           05 zero-claimant-id-out  pic x(9).
+           05 filler               pic x(1) value spaces.
+           05 zero-name-out        pic x(20).
+           05 filler               pic x(1) value spaces.
+           05 filler               pic x(28) value
+               'zero recovered amt - skipped'.
+
+      *    exception line for a recovery below minimum-recovery
+       01 print-below-minimum-out.
+           05 filler              pic x(1) value spaces.
+           05 min-claimant-id-out  pic x(9).
+           05 filler              pic x(1) value spaces.
+           05 min-name-out        pic x(20).
+           05 filler              pic x(1) value spaces.
+           05 filler              pic x(28) value
+               'below minimum - no reward  '.
+
       *    line ot for the totals and the count
-           01 print-totals-out.
-               05 filler pic x(1) value spaces.
-               05 filler pic x(18) value 'Records Processed:'.
-               05 filler pic x(1) value spaces.
-               05 record-count-out pic zz9.
-               05 filler pic x(2) value spaces.               
-               05 filler pic x(13) value 'Total Reward:'.
-               05 filler pic x(5) value spaces.
-               05 total-reward-out   pic $zzzz999.99.
+       01 print-totals-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(18) value 'Records Processed:'.
+           05 filler pic x(1) value spaces.
+           05 record-count-out pic zz9.
+           05 filler pic x(2) value spaces.               
+           05 filler pic x(13) value 'Total Reward:'.
+           05 filler pic x(5) value spaces.
+           05 total-reward-out   pic $zzzz999.99.
                
       *    line out of the average reward recieved
-           01 print-average-out.
-               05 filler pic x(25) value spaces.
-               05 filler pic x(15) value "Average reward:".
-               05 filler pic x(3) value spaces.
-               05 average-reward-out   pic $zzzz999.99.
-               
-               
+       01 print-average-out.
+           05 filler pic x(25) value spaces.
+           05 filler pic x(15) value "Average reward:".
+           05 filler pic x(3) value spaces.
+           05 average-reward-out   pic $zzzz999.99.
+
+      *    line out of the year-to-date totals carried in
+      *    ytd-totals-file
+       01 print-ytd-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(14) value 'YTD for year:'.
+           05 filler pic x(1) value spaces.
+           05 ytd-fiscal-year-out pic 9999.
+           05 filler pic x(2) value spaces.
+           05 filler pic x(18) value 'Records Processed:'.
+           05 filler pic x(1) value spaces.
+           05 ytd-record-count-out pic zzzzzz9.
+           05 filler pic x(2) value spaces.
+           05 filler pic x(13) value 'Total Reward:'.
+           05 filler pic x(5) value spaces.
+           05 ytd-total-reward-out pic $zz,zzz,zz9.99.
+
+
        
        
    
        procedure division.
-           100-main.
+       100-main.
       *        open files for editing
-               open input file-in.
-               open output file-out.
-
-      *         Write the header with student information to the console
-                write record-out from header-info-out-line1 after advancing
-                1 lines.
-                write record-out from header-info-out-line2 after advancing
-                1 lines.
-                write record-out from header-info-out-line3 after advancing
-                1 lines.
-                write record-out from header-info-out-line4 after advancing
-                1 lines.
-               
-      *        Write output headers 
-               write record-out from line2-out after advancing 1 lines.
+           open input file-in.
+           open output file-out.
+           open output audit-file.
+           open input reward-tier-file.
+           if rt-file-status not = '00'
+               display 'REWARD-TIER-FILE FAILED TO OPEN, STATUS '
+                   rt-file-status
+               stop run
+           end-if.
+           perform 8900-open-exception-log.
+           move 'IRSPROGRAM  ' to excp-this-job.
+
+      *        load the reward tier table once before any claim is
+      *        processed
+           read reward-tier-file at end move 'n' to more-records.
+           perform 105-load-reward-tiers until more-records = 'n'.
+           close reward-tier-file.
+           move 'y' to more-records.
+
+      *        load the prior year-to-date totals, if any, for the
+      *        fiscal year this run falls in -- ytd-totals-file won't
+      *        exist yet on the very first run, so OPEN I-O is given
+      *        a chance to create it first
+           open i-o ytd-totals-file.
+           if ytd-file-status not = '00'
+               open output ytd-totals-file
+               close ytd-totals-file
+               open i-o ytd-totals-file
+           end-if.
+           accept today-date-ccyymmdd from date yyyymmdd.
+           move today-ccyy to current-fiscal-year.
+           move current-fiscal-year to ytd-fiscal-year.
+           read ytd-totals-file
+               invalid key
+                   move 'n' to ytd-found-flag
+               not invalid key
+                   move 'y' to ytd-found-flag
+                   move ytd-record-count to ytd-prior-record-count
+                   move ytd-total-reward to ytd-prior-total-reward
+           end-read.
+
+      *         Write the shop-standard banner page, then the column
+      *         headers for this report
+            move 'IRS REWARD PROGRAM  ' to banner-job-name.
+            move 'IRS004' to banner-batch-id.
+            perform 8000-print-banner-page.
+
+      *        Write output headers
+           write record-out from line2-out after advancing 2 lines.
+           move 1 to page-line-count.
                
                
       *        continue to read all records until there is nothing more to read
-               read file-in at end move 'n' to more-records.
-               perform 200-process until more-records = 'n'.
-               
+           read file-in at end move 'n' to more-records.
+           perform 200-process until more-records = 'n'.
+
+      *        print the second-level-review section, if anything
+      *        landed in it
+           if large-award-count > 0
+               write record-out from review-heading-out
+                   after advancing 2 lines
+               perform 900-print-one-large-award
+                   varying la-idx from 1 by 1
+                   until la-idx > large-award-count
+           end-if.
+
       *        output totals
-               write record-out from print-totals-out.
+           write record-out from print-totals-out.
                
       *        output the average reward recieved
-               write record-out from print-average-out.
-              
-              
+           write record-out from print-average-out.
+
+      *        roll this run's totals into the year-to-date totals
+      *        and write them back for the next run to read
+           compute ytd-record-count =
+               ytd-prior-record-count + record-count.
+           compute ytd-total-reward =
+               ytd-prior-total-reward + total-reward.
+           move current-fiscal-year to ytd-fiscal-year.
+           if ytd-found
+               rewrite ytd-totals-record
+           else
+               write ytd-totals-record
+           end-if.
+
+           move current-fiscal-year to ytd-fiscal-year-out.
+           move ytd-record-count to ytd-record-count-out.
+           move ytd-total-reward to ytd-total-reward-out.
+           write record-out from print-ytd-out.
+
       *        close files after processes complete
-               close file-in.
-               close file-out.
-               stop run.
-
-           200-process.
-      *        Compute the reward that is recieved from the record         
-               if recovered-amnt-in <= 75000 then
-                   compute reward = recovered-amnt-in * 0.1
-               else if recovered-amnt-in <= 100000 then
-                   compute reward = 7500 - (recovered-amnt-in - 75000) * 0.05
-               else
-                   compute reward = 7500  + 1250 + (recovered-amnt-in - 100000) * 0.01
-               end-if.
-               
-      *        Rewards max out at 50000
-               if reward > 50000
-                   compute reward = 50000
-               end-if.
-               
+           close file-in.
+           close file-out.
+           close audit-file.
+           close ytd-totals-file.
+           close exception-log.
+           stop run.
+
+       105-load-reward-tiers.
+           add 1 to tier-count.
+           move reward-tier-record
+               to reward-tier-entry (tier-count).
+           read reward-tier-file at end move 'n' to more-records.
+
+       200-process.
+      *        A claimant-id already paid this run is flagged instead
+      *        of paid a second time.
+           perform 205-check-duplicate-claim.
+           if dup-found
+               perform 215-print-dup-claim-exception
+           else if recovered-amnt-in = 0
+               perform 225-print-zero-recovery-exception
+           else if recovered-amnt-in < minimum-recovery
+               perform 228-print-below-minimum
+           else
+               perform 250-pay-claim
+           end-if.
+           read file-in at end move 'n' to more-records.
+
+       205-check-duplicate-claim.
+           move 'n' to dup-found-flag.
+           perform 206-scan-one-claimant
+               varying dup-idx from 1 by 1
+               until dup-idx > seen-claimant-count or dup-found.
+
+       206-scan-one-claimant.
+           if seen-claimant (dup-idx) = claimant-id-in
+               move 'y' to dup-found-flag
+           end-if.
+
+       215-print-dup-claim-exception.
+           move claimant-id-in to dup-claimant-id-out.
+           move name-in to dup-name-out.
+           write record-out from print-dup-claim-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+           move 'DUPC' to excp-reason-code.
+           move 'duplicate claimant in same run'
+               to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+      *        a zero/blank recovered amount is a likely data-entry
+      *        omission, not a real $0 claim -- kept off the report
+      *        entirely so it can't silently drag average-reward-out
+      *        toward zero
+       225-print-zero-recovery-exception.
+           move claimant-id-in to zero-claimant-id-out.
+           move name-in to zero-name-out.
+           write record-out from print-zero-recovery-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+           move 'ZERO' to excp-reason-code.
+           move 'zero recovered amount' to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+      *        below the statutory minimum recovery -- no reward, and
+      *        excluded from total-reward/record-count so it can't
+      *        skew average-reward-out either
+       228-print-below-minimum.
+           move claimant-id-in to min-claimant-id-out.
+           move name-in to min-name-out.
+           write record-out from print-below-minimum-out
+               after advancing 1 lines.
+           perform 8100-advance-line.
+           move 'MINR' to excp-reason-code.
+           move 'below minimum recovery floor' to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+       250-pay-claim.
+      *        this claimant-id has now been paid, so a later repeat
+      *        will be caught by 205-check-duplicate-claim
+           add 1 to seen-claimant-count.
+           move claimant-id-in
+               to seen-claimant (seen-claimant-count).
+
+      *        Compute the reward from reward-tier-table. Each tier's
+      *        reward picks up where the tier below it left off, so
+      *        the reward never drops as the recovered amount rises
+      *        and there's no jump at a tier boundary.
+           move 0 to tier-running-base.
+           move 0 to tier-prior-boundary.
+           move 'n' to tier-found-flag.
+           perform 260-apply-one-tier
+               varying tier-idx from 1 by 1
+               until tier-idx > tier-count or tier-found.
+
+      *        Rewards max out at the cap of the tier that was hit
+           if reward > effective-cap
+               move effective-cap to reward
+           end-if.
+
+      *        a reward that hit its cap, or a very large recovered
+      *        amount, goes to compliance for a second look
+           move 'n' to large-award-flag.
+           if reward = effective-cap
+               or recovered-amnt-in > large-recovery-threshold
+               move 'y' to large-award-flag
+           end-if.
+
       *        compute the total amount rewarded
-               compute total-reward = total-reward + reward.
+           compute total-reward = total-reward + reward.
                
       *        compute the total amount of records processed
-               compute record-count = record-count + 1.
+           compute record-count = record-count + 1.
                
       *        compute the average reward recieved
-               compute average-reward = total-reward / record-count.
+           compute average-reward = total-reward / record-count.
 
       *        move the information to the program output
-               move name-in to name-out.
-               move recovered-amnt-in to amnt-out.
-               move reward to reward-out.
-               move total-reward to total-reward-out.
-               move record-count to record-count-out.
-               move average-reward to average-reward-out.
-               
-               
-      *        write records to output
-               write record-out from print-computations-out after advancing 1 lines.
-               read file-in at end move 'n' to more-records.
-               
+           move claimant-id-in to claimant-id-out.
+           move name-in to name-out.
+           move recovered-amnt-in to amnt-out.
+           move reward to reward-out.
+           move total-reward to total-reward-out.
+           move record-count to record-count-out.
+           move average-reward to average-reward-out.
+           move tier-code to tier-code-out.
+
+      *        record which rule produced this reward for later
+      *        audit
+           move claimant-id-in to audit-claimant-id.
+           move name-in to audit-name.
+           move tier-code to audit-tier.
+           move recovered-amnt-in to audit-recovered.
+           move reward to audit-reward.
+           write audit-record.
+
+
+      *        write records to output, unless this one belongs in
+      *        the second-level-review section printed later
+           if large-award
+               perform 265-buffer-large-award
+           else
+               write record-out from print-computations-out
+                   after advancing 1 lines
+               perform 8100-advance-line
+           end-if.
+
+       265-buffer-large-award.
+           add 1 to large-award-count.
+           move claimant-id-in
+               to la-claimant-id (large-award-count).
+           move name-in to la-name (large-award-count).
+           move recovered-amnt-in
+               to la-recovered (large-award-count).
+           move reward to la-reward (large-award-count).
+           move tier-code to la-tier (large-award-count).
+
+      *        the last row in the table is the catch-all top tier,
+      *        regardless of what boundary value it carries
+       260-apply-one-tier.
+           if recovered-amnt-in <= tier-boundary (tier-idx)
+               or tier-idx = tier-count
+               compute reward = tier-running-base +
+                   (recovered-amnt-in - tier-prior-boundary)
+                   * tier-rate (tier-idx)
+               move tier-idx to tier-code
+               move tier-cap (tier-idx) to effective-cap
+               move 'y' to tier-found-flag
+           else
+               compute tier-running-base = tier-running-base +
+                   (tier-boundary (tier-idx) - tier-prior-boundary)
+                   * tier-rate (tier-idx)
+               move tier-boundary (tier-idx) to tier-prior-boundary
+           end-if.
+
+       900-print-one-large-award.
+           move la-claimant-id (la-idx) to la-claimant-id-out.
+           move la-name (la-idx) to la-name-out.
+           move la-recovered (la-idx) to la-amnt-out.
+           move la-reward (la-idx) to la-reward-out.
+           move la-tier (la-idx) to la-tier-out.
+           write record-out from print-review-out
+               after advancing 1 lines.
+
+       copy BANNERPR.
+
+       copy PAGEBRKP replacing ==PAGE-HEADER== by ==line2-out==.
+
+       copy EXCPPR.
 
-           
        end program Program1.
