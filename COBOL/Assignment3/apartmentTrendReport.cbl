@@ -0,0 +1,182 @@
+
+      *Apartment portfolio multi-year trend report
+      *Reads the HISTORY file apartmentProfitCalculator.cbl appends to
+      *every run and prints up to a 5-year trend of annual-revenue,
+      *annual-cost and profit per building.
+      *
+      *Modification History
+      *> added the shop-standard banner page and the shared
+      *>   line-counter/page-break paragraph, same as every other
+      *>   report this shop prints.
+      *> page-line-count was seeded at 2 after only title-out had
+      *>   been written, breaking every page one line early -- seeded
+      *>   at 1 instead. 200-load-history now guards trend-count
+      *>   against trend-table's 30-entry capacity and stops the run
+      *>   rather than subscripting past it if APTHIST ever grows
+      *>   past 30 distinct buildings.
+       identification division.
+       program-id. apttrend.
+       environment division.
+       input-output section.
+
+       file-control.
+           select history-file assign to "APTHIST"
+                 organization is line sequential.
+           select file-out assign to printer, "con".
+
+       data division.
+       file section.
+       fd history-file label records are omitted.
+       01 history-record.
+           05 hist-building-id  pic x(3).
+           05 hist-year         pic 9(4).
+           05 hist-annual-revenue pic 999v99.
+           05 hist-annual-cost  pic 9999v99.
+           05 hist-profit       pic s9999999v99.
+
+       fd file-out label records are omitted.
+       01 record-out pic x(80).
+
+       working-storage section.
+       01 more-records pic x value 'y'.
+
+       copy BANNERWS.
+       copy PAGEBRKW.
+
+      *In-memory trend table, populated once from the HISTORY file,
+      *the same way shipLookupTable loads its cargo-table-array.
+       01 trend-table.
+           05 trend-entry occurs 30 times.
+               10 trend-building-id   pic x(3).
+               10 trend-year-count    pic 9 value 0.
+               10 trend-year-entry occurs 5 times.
+                   15 trend-year      pic 9(4).
+                   15 trend-revenue   pic 999v99.
+                   15 trend-cost      pic 9999v99.
+                   15 trend-profit    pic s9999999v99.
+       01 trend-count pic 99 value 0.
+       01 bldg-idx pic 99 value 0.
+       01 bldg-match-idx pic 99 value 0.
+       01 bldg-found-flag pic x value 'n'.
+           88 bldg-found value 'y'.
+       01 year-idx pic 9 value 0.
+
+       01 title-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(33) value
+               'Apartment Portfolio Trend Report'.
+
+       01 bldg-header-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(15) value 'Apt. Building: '.
+           05 bldg-header-id-out pic x(3).
+
+       01 col-header-out.
+           05 filler pic x(4) value spaces.
+           05 filler pic x(4) value 'Year'.
+           05 filler pic x(6) value spaces.
+           05 filler pic x(7) value 'Revenue'.
+           05 filler pic x(9) value spaces.
+           05 filler pic x(4) value 'Cost'.
+           05 filler pic x(9) value spaces.
+           05 filler pic x(6) value 'Profit'.
+
+       01 trend-line-out.
+           05 filler pic x(4) value spaces.
+           05 trend-year-out pic 9(4).
+           05 filler pic x(5) value spaces.
+           05 trend-revenue-out pic $zzz999.99.
+           05 filler pic x(4) value spaces.
+           05 trend-cost-out pic $zzz999.99.
+           05 filler pic x(4) value spaces.
+           05 trend-profit-out pic +$zzz999.99.
+
+       procedure division.
+       100-main.
+           open input history-file.
+           open output file-out.
+
+      *        the shop-standard banner page, then this report's own
+      *        title line
+           move 'APARTMENT TREND     ' to banner-job-name.
+           move 'AT0001' to banner-batch-id.
+           perform 8000-print-banner-page.
+
+           write record-out from title-out after advancing 1 line.
+           move 1 to page-line-count.
+
+           read history-file at end move 'n' to more-records.
+           perform 200-load-history until more-records = 'n'.
+           close history-file.
+
+           perform 900-print-trend
+               varying bldg-idx from 1 by 1
+               until bldg-idx > trend-count.
+
+           close file-out.
+           stop run.
+
+       200-load-history.
+           perform 210-find-building.
+           if bldg-found
+               move bldg-match-idx to bldg-idx
+           else
+               if trend-count >= 30
+                   display 'TREND TABLE FULL -- MORE THAN 30 DISTINCT'
+                   display '  BUILDINGS IN APTHIST, CANNOT CONTINUE'
+                   stop run
+               end-if
+               add 1 to trend-count
+               move trend-count to bldg-idx
+               move hist-building-id to trend-building-id (bldg-idx)
+           end-if.
+
+           if trend-year-count (bldg-idx) < 5
+               add 1 to trend-year-count (bldg-idx)
+               move trend-year-count (bldg-idx) to year-idx
+               move hist-year to trend-year (bldg-idx, year-idx)
+               move hist-annual-revenue
+                   to trend-revenue (bldg-idx, year-idx)
+               move hist-annual-cost
+                   to trend-cost (bldg-idx, year-idx)
+               move hist-profit
+                   to trend-profit (bldg-idx, year-idx)
+           end-if.
+
+           read history-file at end move 'n' to more-records.
+
+       210-find-building.
+           move 'n' to bldg-found-flag.
+           perform 220-scan-one-building
+               varying bldg-idx from 1 by 1
+               until bldg-idx > trend-count or bldg-found.
+
+       220-scan-one-building.
+           if trend-building-id (bldg-idx) = hist-building-id
+               move 'y' to bldg-found-flag
+               move bldg-idx to bldg-match-idx
+           end-if.
+
+       900-print-trend.
+           move trend-building-id (bldg-idx) to bldg-header-id-out.
+           write record-out from bldg-header-out
+               after advancing 2 lines.
+           perform 8100-advance-line.
+           write record-out from col-header-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           perform 910-print-one-year
+               varying year-idx from 1 by 1
+               until year-idx > trend-year-count (bldg-idx).
+
+       910-print-one-year.
+           move trend-year (bldg-idx, year-idx)    to trend-year-out.
+           move trend-revenue (bldg-idx, year-idx) to trend-revenue-out.
+           move trend-cost (bldg-idx, year-idx)    to trend-cost-out.
+           move trend-profit (bldg-idx, year-idx)  to trend-profit-out.
+           write record-out from trend-line-out after advancing 1 line.
+           perform 8100-advance-line.
+
+           copy BANNERPR.
+
+           copy PAGEBRKP replacing ==PAGE-HEADER== by ==title-out==.
