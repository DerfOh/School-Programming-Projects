@@ -1,5 +1,62 @@
 
       *Apartment complex profit calculator
+      *
+      *Modification History
+      *> Rent.txt must now start with a control record naming the
+      *>   job it belongs to, checked in 100-main before any detail
+      *>   record is processed, so a file swapped with the car-rental
+      *>   job's input is rejected instead of printing garbage.
+      *> print-line-out's fields were colliding with record-in's
+      *>   (building-id, rental-units, monthly-rent, annual-cost all
+      *>   declared twice with no qualifier) so 200-process could
+      *>   never even move data into them; print-line-out's fields
+      *>   are now -out suffixed like every other job's output record,
+      *>   and the Gross Profit(+) Loss(-) column the header already
+      *>   promised is now actually computed.
+      *> occupied-units added to record-in so the Occupancy Rate
+      *>   column the header already reserved now prints a real
+      *>   occupied/rental-units percentage instead of sitting blank.
+      *> added a trailing portfolio-wide rollup (total units, total
+      *>   revenue, total cost, total profit/loss) after the last
+      *>   building line, so ownership can see the whole portfolio's
+      *>   health without adding up every line by hand.
+      *> added a Flag column that prints LOSS when annual-revenue
+      *>   doesn't cover annual-cost plus interest-payment, plus a
+      *>   Buildings At A Loss count in the trailing summary, so a
+      *>   building bleeding money stands out instead of looking
+      *>   identical to a profitable one.
+      *> each run now appends building-id/year/revenue/cost/profit to
+      *>   a running HISTORY file instead of throwing the numbers away
+      *>   once the report prints; apartmentTrendReport.cbl reads that
+      *>   file back to show a multi-year trend per building.
+      *> added a BUILDING-MASTER reference file checked before any
+      *>   computation -- an unknown building-id, or one whose
+      *>   rental-units/monthly-rent don't match the building's
+      *>   expected unit count and rent range, is kicked to an
+      *>   exception line instead of polluting the profitability
+      *>   numbers.
+      *> added Revenue/Unit and Cost/Unit columns so a 40-unit
+      *>   building can be compared against a 12-unit building
+      *>   without the comparison favoring whichever one has more
+      *>   units.
+      *> annual-cost is now split into heating-cost and
+      *>   other-operating-cost on the input record, with annual-cost
+      *>   kept as their sum for the existing profit/loss math, and a
+      *>   new Heating Cost column so a bad winter's heating bill is
+      *>   visible on its own instead of buried inside one lump
+      *>   figure.
+      *> replaced the hand-rolled student-info header with the shop's
+      *>   shared banner page (real run date instead of a hardcoded
+      *>   "Due: Feb 17" literal), added the shared page-break
+      *>   paragraph to the detail loop, and now logs every exception
+      *>   record to the shared exception log.
+      *> the HISTORY file's OPEN EXTEND now falls back to OPEN OUTPUT
+      *>   when APTHIST doesn't exist yet, same as the exception log,
+      *>   so a first-ever run doesn't abend.
+      *> 046-print-header-error and 215-print-building-exception now
+      *>   perform 8100-advance-line after their WRITE, same as the
+      *>   main detail line, so page-line-count no longer falls behind
+      *>   the physical page when either exception fires.
        identification division.
        program-id. aptprofits.
        environment division.
@@ -7,9 +64,19 @@
 
 
        file-control.
-           select file-in assign to disk "H:\rent.txt"
+           select file-in assign to "RENTIN"
                  organization is line  sequential.
            select file-out assign to printer, "con".
+           select history-file assign to "APTHIST"
+                 organization is line sequential
+                 file status is history-file-status.
+           select building-master assign to "BLDGMAST"
+                 organization is indexed
+                 access mode is random
+                 record key is bm-building-id
+                 file status is bm-file-status.
+
+           copy EXCPSEL.
 
 
        data division.
@@ -21,35 +88,78 @@
            05 rental-units     pic 9(5).
            05 monthly-rent     pic 9(8).
            05 annual-revenue   pic 999v99.
-           05 annual-cost      pic 9999v99.
+           05 heating-cost     pic 9999v99.
+           05 other-operating-cost pic 9999v99.
            05 interest-payment pic 9999v99.
+           05 occupied-units   pic 9(5).
+
+      *Alternate view of the same record, used only to check the
+      *control record that must be the first record on the file.
+       01 file-in-control-record.
+           05 ctrl-job-id      pic x(10).
+           05 filler           pic x(20).
 
 
        fd file-out label records are omitted.
        01 record-out pic x(80).
 
+      *One line per building per run, appended every run so
+      *apartmentTrendReport.cbl can read a multi-year trend back out.
+       fd history-file label records are omitted.
+       01 history-record.
+           05 hist-building-id  pic x(3).
+           05 hist-year         pic 9(4).
+           05 hist-annual-revenue pic 999v99.
+           05 hist-annual-cost  pic 9999v99.
+           05 hist-profit       pic s9999999v99.
 
-       working-storage section.
-       01 more-records pic x value 'y'.
-       01 total-cost pic 999999999999999v99.
+      *Expected unit count and rent range per building, checked
+      *before a record's numbers are trusted for the profit math.
+       fd building-master label records are standard.
+       01 building-master-record.
+           05 bm-building-id    pic x(3).
+           05 bm-expected-units pic 9(5).
+           05 bm-min-rent       pic 9(8).
+           05 bm-max-rent       pic 9(8).
 
-      *Begin student info
-       01 header-info-out-line1.
-           05 filler pic x(10) value spaces.
-           05 filler pic x(15) value 'Fredrick Paulin'.
+       copy EXCPFD.
 
-       01 header-info-out-line2.
-           05 filler pic x(10) value spaces.
-           05 filler pic x(24) value 'CIS-CSC 170 Assignment 2'.
 
-       01 header-info-out-line3.
-           05 filler pic x(10) value spaces.
-           05 filler pic x(11) value 'Due: Feb 17'.
+       working-storage section.
+       01 more-records pic x value 'y'.
+       01 total-cost pic 999999999999999v99.
 
-       01 header-info-out-line4.
-           05 filler pic x(10) value spaces.
-           05 filler pic x(24) value 'Apartment Profitability'.
-      *End of the student info
+       01 expected-job-id pic x(10) value 'APARTPROF '.
+       01 header-ok-flag pic x value 'y'.
+           88 header-ok              value 'y'.
+           88 header-not-ok          value 'n'.
+
+      *Declare variables that aren't read from input file
+       01 profit pic s9999999v99 value 0.
+       01 occupancy-rate pic 999v99 value 0.
+       01 revenue-per-unit pic 9999v99 value 0.
+       01 cost-per-unit pic 9999v99 value 0.
+      *annual-cost is now the sum of heating-cost and
+      *other-operating-cost, kept as its own field so the rest of the
+      *profit/loss math doesn't have to change shape.
+       01 annual-cost pic 9999v99 value 0.
+
+      *Portfolio-wide rollup accumulators
+       01 total-rental-units pic 9(7) value 0.
+       01 total-annual-revenue pic 9(9)v99 value 0.
+       01 total-annual-cost pic 9(9)v99 value 0.
+       01 total-profit pic s9(9)v99 value 0.
+       01 buildings-at-loss-count pic 999 value 0.
+
+       01 bm-file-status pic xx.
+       01 history-file-status pic xx.
+       01 building-ok-flag pic x value 'y'.
+           88 building-ok         value 'y'.
+           88 building-not-ok     value 'n'.
+
+       copy BANNERWS.
+       copy PAGEBRKW.
+       copy EXCPWS.
 
        01 line1-out.
            05 filler pic x(37) value spaces.
@@ -76,22 +186,82 @@
            05 filler pic x(14) value 'Occupancy Rate'.
            05 filler pic x(4) value spaces.
            05 filler pic x(23) value 'Gross Profit(+) Loss(-)'.
-
-
+           05 filler pic x(3) value spaces.
+           05 filler pic x(4) value 'Flag'.
+           05 filler pic x(3) value spaces.
+           05 filler pic x(14) value 'Revenue/Unit'.
+           05 filler pic x(3) value spaces.
+           05 filler pic x(12) value 'Cost/Unit'.
+           05 filler pic x(3) value spaces.
+           05 filler pic x(12) value 'Heating Cost'.
+
+      *Printed when Rent.txt doesn't start with this job's control
+      *record.
+       01 print-header-excp-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(49) value
+               '*** EXCEPTION - WRONG INPUT FILE FOR THIS JOB ***'.
 
 
        01 print-line-out.
            05 filler           pic x(1) value spaces.
-           05 building-id      pic x(3).
+           05 building-id-out  pic x(3).
            05 filler           pic x(4) value spaces.
-           05 rental-units     pic 9(2).
+           05 rental-units-out pic 9(2).
            05 filler           pic x(8) value spaces.
-           05 monthly-rent     pic $zzz999.99.
+           05 monthly-rent-out pic $zzz999.99.
            05 filler           pic x(8) value spaces.
-           05 annual-revenue   pic $zzz999.99.
+           05 annual-revenue-out pic $zzz999.99.
            05 filler           pic x(6) value spaces.
-           05 annual-cost      pic $zzz999.99.
-           05 filler           pic x(13) value spaces.
+           05 annual-cost-out  pic $zzz999.99.
+           05 filler           pic x(4) value spaces.
+           05 occupancy-rate-out pic zz9.99.
+           05 filler           pic x(1) value '%'.
+           05 filler           pic x(4) value spaces.
+           05 profit-out       pic +$zzz999.99.
+           05 filler           pic x(2) value spaces.
+           05 loss-flag-out    pic x(4).
+           05 filler           pic x(3) value spaces.
+           05 revenue-per-unit-out pic $zzz9.99.
+           05 filler           pic x(3) value spaces.
+           05 cost-per-unit-out pic $zzz9.99.
+           05 filler           pic x(3) value spaces.
+           05 heating-cost-out pic $zzz9.99.
+
+      *Trailing portfolio-wide rollup across every building printed.
+       01 summary-title-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(17) value 'Portfolio Totals:'.
+
+       01 summary-line-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(6) value 'Units:'.
+           05 total-rental-units-out pic zzzz9.
+           05 filler pic x(4) value spaces.
+           05 filler pic x(8) value 'Revenue:'.
+           05 total-annual-revenue-out pic $zz,zzz,zz9.99.
+           05 filler pic x(4) value spaces.
+           05 filler pic x(5) value 'Cost:'.
+           05 total-annual-cost-out pic $zz,zzz,zz9.99.
+           05 filler pic x(4) value spaces.
+           05 filler pic x(7) value 'Profit:'.
+           05 total-profit-out pic +$zz,zzz,zz9.99.
+
+       01 summary-loss-count-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(22) value 'Buildings At A Loss:  '.
+           05 buildings-at-loss-out pic zz9.
+
+      *Printed when a building isn't on BUILDING-MASTER, or its
+      *rental-units/monthly-rent fall outside the expected range.
+       01 print-bldg-excp-out.
+           05 filler pic x(1) value spaces.
+           05 filler pic x(10) value '*** EXCP -'.
+           05 filler pic x(1) value spaces.
+           05 excp-building-id-out pic x(3).
+           05 filler pic x(1) value spaces.
+           05 filler pic x(45) value
+               'FAILS BUILDING-MASTER VALIDATION - SKIPPED **'.
 
 
 
@@ -99,38 +269,176 @@
        100-main.
            open input file-in.
            open output file-out.
-
-
-           write record-out from header-info-out-line1 after advancing
-           1 lines.
-           write record-out from header-info-out-line2 after advancing
-           1 lines.
-           write record-out from header-info-out-line3 after advancing
-           1 lines.
-           write record-out from header-info-out-line4 after advancing
-           1 lines.
+           open extend history-file.
+           if history-file-status not = '00'
+               open output history-file
+               close history-file
+               open extend history-file
+           end-if.
+           open input building-master.
+           if bm-file-status not = '00'
+               display 'BUILDING-MASTER FAILED TO OPEN, STATUS '
+                   bm-file-status
+               stop run
+           end-if.
+           perform 8900-open-exception-log.
+           move 'APARTPROF   ' to excp-this-job.
+
+      *        Write the shop-standard banner page, then the column
+      *        headers for this report
+           move 'APARTMENT PROFIT    ' to banner-job-name.
+           move 'AP0001' to banner-batch-id.
+           perform 8000-print-banner-page.
 
            write record-out from line1-out after advancing 5 lines.
            write record-out from line2-out after advancing 2 lines.
+           move 2 to page-line-count.
 
+           perform 045-validate-file-header.
+
+           if header-ok
+               read file-in at end move 'n' to more-records
+               perform 200-process until more-records = 'n'
+               perform 900-print-summary
+           end-if.
 
-           read file-in at end move 'n' to more-records.
-           perform 200-process until more-records = 'n'.
            close file-in.
            close file-out.
+           close history-file.
+           close building-master.
+           close exception-log.
            stop run.
 
+       045-validate-file-header.
+           read file-in
+               at end
+                   move 'n' to more-records
+                   move 'n' to header-ok-flag
+               not at end
+                   if ctrl-job-id = expected-job-id
+                       move 'y' to header-ok-flag
+                   else
+                       move 'n' to header-ok-flag
+                   end-if
+           end-read.
+           if header-not-ok
+               perform 046-print-header-error
+           end-if.
+
+       046-print-header-error.
+           write record-out from print-header-excp-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           move 'HDR ' to excp-reason-code.
+           move 'input file control record mismatch'
+               to excp-reason-text.
+           move file-in-control-record to excp-record-image.
+           perform 9000-log-exception.
+
        200-process.
-      *    compute total-cost = unit-price * units-in.
-           move building-id to building-id-out.
-           move rental-units to rental-units-out.
-           move monthly-rent to monthly-rent-out.
-           move annual-revenue to price-out.
-           move annual-cost to annual-cost-out.
-           write record-out from print-line-out after advancing 1 line.
+           perform 210-validate-building.
+           if building-not-ok
+               perform 215-print-building-exception
+           else
+               perform 250-bill-building
+           end-if.
            read file-in at end move 'n' to more-records.
 
+       210-validate-building.
+           move building-id to bm-building-id.
+           read building-master
+               invalid key
+                   move 'n' to building-ok-flag
+               not invalid key
+                   if rental-units = bm-expected-units
+                       and monthly-rent not < bm-min-rent
+                       and monthly-rent not > bm-max-rent
+                       move 'y' to building-ok-flag
+                   else
+                       move 'n' to building-ok-flag
+                   end-if
+           end-read.
+
+       215-print-building-exception.
+           move building-id to excp-building-id-out.
+           write record-out from print-bldg-excp-out
+               after advancing 1 line.
+           perform 8100-advance-line.
+           move 'BLDG' to excp-reason-code.
+           move 'building-master validation failed'
+               to excp-reason-text.
+           move record-in to excp-record-image.
+           perform 9000-log-exception.
+
+       250-bill-building.
+           compute annual-cost = heating-cost + other-operating-cost.
+
+      *    compute the annual profit or loss of the unit, calculated
+      *    as the annual revenue minus the heating cost minus the
+      *    interest
+           compute profit = annual-revenue - annual-cost
+               - interest-payment.
+
+      *    compute the percentage of units actually occupied
+           compute occupancy-rate =
+               (occupied-units / rental-units) * 100.
+
+      *    per-unit figures let a small building be compared against
+      *    a large one on equal footing
+           compute revenue-per-unit = annual-revenue / rental-units.
+           compute cost-per-unit = annual-cost / rental-units.
+
+           move building-id      to building-id-out.
+           move rental-units     to rental-units-out.
+           move monthly-rent     to monthly-rent-out.
+           move annual-revenue   to annual-revenue-out.
+           move annual-cost      to annual-cost-out.
+           move occupancy-rate   to occupancy-rate-out.
+           move profit           to profit-out.
+
+      *    flag a building running at a loss so it doesn't look the
+      *    same on the report as a profitable one
+           if annual-revenue < (annual-cost + interest-payment)
+               move 'LOSS' to loss-flag-out
+               add 1 to buildings-at-loss-count
+           else
+               move spaces to loss-flag-out
+           end-if.
+
+           move revenue-per-unit to revenue-per-unit-out.
+           move cost-per-unit    to cost-per-unit-out.
+           move heating-cost     to heating-cost-out.
 
-
-
-
+           write record-out from print-line-out after advancing 1 line.
+           perform 8100-advance-line.
+
+           move building-id     to hist-building-id.
+           move banner-run-yyyy to hist-year.
+           move annual-revenue  to hist-annual-revenue.
+           move annual-cost     to hist-annual-cost.
+           move profit          to hist-profit.
+           write history-record.
+
+           add rental-units    to total-rental-units.
+           add annual-revenue  to total-annual-revenue.
+           add annual-cost     to total-annual-cost.
+           add profit          to total-profit.
+
+       900-print-summary.
+           write record-out from summary-title-out
+               after advancing 2 lines.
+           move total-rental-units   to total-rental-units-out.
+           move total-annual-revenue to total-annual-revenue-out.
+           move total-annual-cost    to total-annual-cost-out.
+           move total-profit         to total-profit-out.
+           write record-out from summary-line-out
+               after advancing 1 line.
+           move buildings-at-loss-count to buildings-at-loss-out.
+           write record-out from summary-loss-count-out
+               after advancing 1 line.
+
+       copy BANNERPR.
+
+       copy PAGEBRKP replacing ==PAGE-HEADER== by ==line2-out==.
+
+       copy EXCPPR.
